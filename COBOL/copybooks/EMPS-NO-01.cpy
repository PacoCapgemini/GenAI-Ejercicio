@@ -0,0 +1,16 @@
+      *****************************************************************
+      * EMPS-NO-01                                                   *
+      * Employee record layout shared by the EMPLOYEE flat file and  *
+      * PAYROLL-RECORD.  Fixed at 272 bytes; new fields are carved   *
+      * out of FILLER so downstream record lengths never move.      *
+      *****************************************************************
+           05 EMPLOYEE-REC-TYPE           PIC X(1).
+           05 EMPLOYEE-ID                PIC 9(6).
+           05 EMPLOYEE-LASTNAME           PIC X(20).
+           05 EMPLOYEE-FIRSTNAME          PIC X(20).
+           05 EMPLOYEE-SALARY             PIC S9(7)V99 COMP-3.
+           05 EMPLOYEE-DEPARTMENT         PIC X(10).
+           05 EMPLOYEE-LEVEL              PIC X(2).
+           05 EMPLOYEE-HIRE-DATE          PIC 9(8).
+           05 EMPLOYEE-TERM-DATE          PIC 9(8).
+           05 FILLER                      PIC X(192).
