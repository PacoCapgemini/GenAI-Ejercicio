@@ -0,0 +1,18 @@
+      *****************************************************************
+      * EMPS-CPY                                                     *
+      * DB2 host-variable layout for EMPLOYEE-TABLE, INCLUDEd inside *
+      * EXEC SQL blocks in RDEMPS.  Field-for-field the same shape   *
+      * as EMPS-NO-01 so WRITE EMPLOYEE-OUT-REC FROM EMPLOYEE-RECORD *
+      * lines up with the EMPLOYEE flat-file layout.                *
+      *****************************************************************
+       01 EMPLOYEE-RECORD.
+           05 EMPLOYEE-REC-TYPE           PIC X(1).
+           05 EMPLOYEE-ID                PIC 9(6).
+           05 EMPLOYEE-LASTNAME           PIC X(20).
+           05 EMPLOYEE-FIRSTNAME          PIC X(20).
+           05 EMPLOYEE-SALARY             PIC S9(7)V99 COMP-3.
+           05 EMPLOYEE-DEPARTMENT         PIC X(10).
+           05 EMPLOYEE-LEVEL              PIC X(2).
+           05 EMPLOYEE-HIRE-DATE          PIC 9(8).
+           05 EMPLOYEE-TERM-DATE          PIC 9(8).
+           05 FILLER                      PIC X(192).
