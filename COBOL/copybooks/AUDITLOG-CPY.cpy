@@ -0,0 +1,16 @@
+      *****************************************************************
+      * AUDITLOG-CPY                                                 *
+      * Shared run-audit record layout, COPYd into RDEMPS/PAYROLL/  *
+      * LISTROLL (and any later batch program) so every run leaves  *
+      * one line on the shared AUDITLOG file recording what ran,    *
+      * when, how many records moved, and how it ended.             *
+      *****************************************************************
+       05 AUDIT-PROGRAM-NAME          PIC X(8).
+       05 AUDIT-RUN-DATE               PIC 9(8).
+       05 AUDIT-RUN-TIME               PIC 9(6).
+       05 AUDIT-INPUT-COUNT            PIC 9(8).
+       05 AUDIT-OUTPUT-COUNT           PIC 9(8).
+       05 AUDIT-EOF-STATUS             PIC X(1).
+          88 AUDIT-NORMAL-EOF                 VALUE 'Y'.
+          88 AUDIT-ABNORMAL-END               VALUE 'N'.
+       05 FILLER                       PIC X(11).
