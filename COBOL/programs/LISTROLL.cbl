@@ -1,60 +1,234 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LISTROLL.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
-           SELECT PAYROLL-IN
-           ASSIGN TO PAYROLL
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-FS1.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PAYROLL-IN
-           RECORD CONTAINS 282 CHARACTERS.
-       01 PAYROLL-RECORD.
-           COPY EMPS-NO-01.
-          05 MONTHLY-SALARY        PIC S9(7)V99 COMP-3.
-       
-       WORKING-STORAGE SECTION.
-
-       01 SALARY-DISP PIC Z9(7).99.
-       01 DISP-LINE PIC X(250).
-       01 WS-VAR.
-          05 WS-FS1        PIC 9(02).
-          05 WS-EOF-SW     PIC X(01).
-             88 WS-EOF               VALUE 'Y'.
-             88 WS-NOT-EOF           VALUE 'N'.       
-
-       PROCEDURE DIVISION.
-       
-       OPEN-FILES.
-           OPEN OUTPUT PAYROLL-IN.
-       
-       READ-EMPLOYEE.
-           SET  WS-NOT-EOF      TO  TRUE.
-           PERFORM UNTIL WS-EOF
-                READ PAYROLL-IN 
-                         AT END SET WS-EOF TO TRUE
-                     NOT AT END
-                       MOVE MONTHLY-SALARY TO SALARY-DISP 
-                       STRING EMPLOYEE-DEPARTMENT DELIMITED BY SIZE,
-                         SPACE,
-                         EMPLOYEE-LEVEL DELIMITED BY SIZE,
-                         SPACE,
-                         EMPLOYEE-LASTNAME DELIMITED BY SIZE,
-                         SPACE,
-                         EMPLOYEE-FIRSTNAME DELIMITED BY SIZE,
-                         SPACE,
-                         SALARY-DISP DELIMITED BY SIZE  
-                       INTO DISP-LINE
-                       DISPLAY DISP-LINE
-                END-READ
-           END-PERFORM.
-       
-       CLOSE-FILES.
-           CLOSE PAYROLL-IN.
-       
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTROLL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-IN
+           ASSIGN TO WS-PAYROLL-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+           SELECT OPTIONAL LISTROLL-PARM-IN
+           ASSIGN TO LSTPARM
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+
+           SELECT AUDITLOG-OUT
+           ASSIGN TO AUDITLOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS3.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-IN
+           RECORD CONTAINS 294 CHARACTERS.
+       01 PAYROLL-RECORD.
+           COPY EMPS-NO-01.
+          05 MONTHLY-SALARY        PIC S9(7)V99 COMP-3.
+          05 OVERTIME-AMOUNT       PIC S9(5)V99 COMP-3.
+          05 BONUS-AMOUNT          PIC S9(5)V99 COMP-3.
+          05 DEDUCTION-AMOUNT      PIC S9(5)V99 COMP-3.
+          05 NET-PAY               PIC S9(7)V99 COMP-3.
+
+       FD  LISTROLL-PARM-IN
+           RECORD CONTAINS 7 CHARACTERS.
+       01 LISTROLL-PARM-REC.
+          05 PARM-OUTPUT-MODE      PIC X(01).
+          05 PARM-PERIOD-ID        PIC X(06).
+
+       FD  AUDITLOG-OUT
+           RECORD CONTAINS 50 CHARACTERS.
+       01 AUDITLOG-REC.
+           COPY AUDITLOG-CPY.
+
+       WORKING-STORAGE SECTION.
+
+       01 SALARY-DISP PIC Z9(7).99.
+       01 DISP-LINE PIC X(250).
+       01 WS-VAR.
+          05 WS-FS1        PIC 9(02).
+          05 WS-FS2        PIC 9(02).
+          05 WS-FS3        PIC X(02).
+          05 WS-EOF-SW     PIC X(01).
+             88 WS-EOF               VALUE 'Y'.
+             88 WS-NOT-EOF           VALUE 'N'.
+
+      *    Output mode - 'D' (default) fixed DISPLAY lines for the
+      *    console/spool, 'C' comma-delimited/quoted CSV for a
+      *    spreadsheet load.  Driven by an optional run parameter.
+       01 WS-OUTPUT-MODE           PIC X(01) VALUE 'D'.
+          88 WS-CSV-MODE                  VALUE 'C'.
+          88 WS-DISPLAY-MODE              VALUE 'D'.
+
+       01 WS-CSV-LINE               PIC X(250).
+
+       01 WS-FIRST-REC-SW PIC X(01) VALUE 'Y'.
+          88 WS-FIRST-RECORD               VALUE 'Y'.
+          88 WS-NOT-FIRST-RECORD           VALUE 'N'.
+
+      *    Report layout controls for headers, department control
+      *    breaks, and the grand total line.
+       01 WS-REPORT-VARS.
+          05 WS-PAGE-NO              PIC 9(4) VALUE ZERO.
+          05 WS-LINE-COUNT           PIC 9(3) VALUE ZERO.
+          05 WS-LINES-PER-PAGE       PIC 9(3) VALUE 50.
+          05 WS-RUN-DATE             PIC 9(8).
+          05 WS-PREV-DEPARTMENT      PIC X(10).
+          05 WS-DEPT-SUBTOTAL        PIC S9(9)V99 COMP-3 VALUE ZERO.
+          05 WS-GRAND-TOTAL          PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01 WS-RECORD-COUNT          PIC 9(8) VALUE ZERO.
+
+      *    PAYROLL file name, period-qualified only when a period id
+      *    is supplied via LISTROLL-PARM-IN - blank keeps listing the
+      *    plain PAYROLL file exactly as before, while a supplied
+      *    period re-lists that past period's file instead.
+       01 WS-PERIOD-ID             PIC X(06) VALUE SPACES.
+       01 WS-PAYROLL-FILENAME      PIC X(20) VALUE 'PAYROLL'.
+
+       PROCEDURE DIVISION.
+
+       OPEN-FILES.
+           PERFORM LOAD-RUN-PARM.
+           PERFORM BUILD-PAYROLL-FILENAME.
+           OPEN INPUT PAYROLL-IN.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           PERFORM OPEN-AUDITLOG.
+           PERFORM READ-EMPLOYEE.
+
+       CLOSE-FILES.
+           CLOSE PAYROLL-IN.
+
+           PERFORM WRITE-AUDIT-RECORD.
+           CLOSE AUDITLOG-OUT.
+
+           STOP RUN.
+
+       BUILD-PAYROLL-FILENAME.
+           IF WS-PERIOD-ID = SPACES
+               MOVE 'PAYROLL' TO WS-PAYROLL-FILENAME
+           ELSE
+               STRING 'PAYROLL.' DELIMITED BY SIZE
+                      WS-PERIOD-ID DELIMITED BY SIZE
+                 INTO WS-PAYROLL-FILENAME
+           END-IF.
+
+       LOAD-RUN-PARM.
+           OPEN INPUT LISTROLL-PARM-IN.
+           IF WS-FS2 = '00'
+               READ LISTROLL-PARM-IN
+                   NOT AT END
+                       MOVE PARM-OUTPUT-MODE TO WS-OUTPUT-MODE
+                       MOVE PARM-PERIOD-ID TO WS-PERIOD-ID
+               END-READ
+               CLOSE LISTROLL-PARM-IN
+           END-IF.
+
+       READ-EMPLOYEE.
+           SET  WS-NOT-EOF      TO  TRUE.
+           IF WS-CSV-MODE
+               PERFORM PRINT-CSV-HEADER
+           ELSE
+               PERFORM PRINT-HEADER
+           END-IF.
+           PERFORM UNTIL WS-EOF
+                READ PAYROLL-IN
+                         AT END SET WS-EOF TO TRUE
+                     NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       PERFORM CHECK-DEPARTMENT-BREAK
+                       PERFORM PRINT-DETAIL-LINE
+                       ADD MONTHLY-SALARY TO WS-DEPT-SUBTOTAL
+                       ADD MONTHLY-SALARY TO WS-GRAND-TOTAL
+                       ADD 1 TO WS-LINE-COUNT
+                       IF WS-DISPLAY-MODE
+                           AND WS-LINE-COUNT > WS-LINES-PER-PAGE
+                           PERFORM PRINT-HEADER
+                       END-IF
+                END-READ
+           END-PERFORM.
+           IF WS-DISPLAY-MODE AND WS-NOT-FIRST-RECORD
+               PERFORM PRINT-DEPT-SUBTOTAL
+               PERFORM PRINT-GRAND-TOTAL
+           END-IF.
+
+       CHECK-DEPARTMENT-BREAK.
+           IF WS-FIRST-RECORD
+               MOVE EMPLOYEE-DEPARTMENT TO WS-PREV-DEPARTMENT
+               SET WS-NOT-FIRST-RECORD TO TRUE
+           ELSE
+               IF EMPLOYEE-DEPARTMENT NOT = WS-PREV-DEPARTMENT
+                   IF WS-DISPLAY-MODE
+                       PERFORM PRINT-DEPT-SUBTOTAL
+                   END-IF
+                   MOVE EMPLOYEE-DEPARTMENT TO WS-PREV-DEPARTMENT
+               END-IF
+           END-IF.
+
+       PRINT-HEADER.
+           ADD 1 TO WS-PAGE-NO.
+           MOVE ZERO TO WS-LINE-COUNT.
+           DISPLAY SPACE.
+           DISPLAY 'PAYROLL LISTING REPORT   RUN DATE: ' WS-RUN-DATE
+               '   PAGE: ' WS-PAGE-NO.
+           DISPLAY 'DEPT       LVL  LASTNAME             '
+               'FIRSTNAME            SALARY'.
+
+       PRINT-CSV-HEADER.
+           DISPLAY 'DEPARTMENT,LEVEL,LASTNAME,FIRSTNAME,SALARY'.
+
+       PRINT-DETAIL-LINE.
+           MOVE MONTHLY-SALARY TO SALARY-DISP.
+           IF WS-CSV-MODE
+               STRING '"' EMPLOYEE-DEPARTMENT DELIMITED BY SIZE,
+                 '","' EMPLOYEE-LEVEL DELIMITED BY SIZE,
+                 '","' EMPLOYEE-LASTNAME DELIMITED BY SIZE,
+                 '","' EMPLOYEE-FIRSTNAME DELIMITED BY SIZE,
+                 '",' SALARY-DISP DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+               DISPLAY WS-CSV-LINE
+           ELSE
+               STRING EMPLOYEE-DEPARTMENT DELIMITED BY SIZE,
+                 SPACE,
+                 EMPLOYEE-LEVEL DELIMITED BY SIZE,
+                 SPACE,
+                 EMPLOYEE-LASTNAME DELIMITED BY SIZE,
+                 SPACE,
+                 EMPLOYEE-FIRSTNAME DELIMITED BY SIZE,
+                 SPACE,
+                 SALARY-DISP DELIMITED BY SIZE
+               INTO DISP-LINE
+               DISPLAY DISP-LINE
+           END-IF.
+
+       PRINT-DEPT-SUBTOTAL.
+           MOVE WS-DEPT-SUBTOTAL TO SALARY-DISP.
+           DISPLAY '  DEPARTMENT ' WS-PREV-DEPARTMENT
+               ' SUBTOTAL: ' SALARY-DISP.
+           MOVE ZERO TO WS-DEPT-SUBTOTAL.
+
+       PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO SALARY-DISP.
+           DISPLAY SPACE.
+           DISPLAY 'GRAND TOTAL: ' SALARY-DISP.
+
+       OPEN-AUDITLOG.
+      *    Shared audit trail across RDEMPS/PAYROLL/LISTROLL - append
+      *    if it already exists, create it on the very first run.
+           OPEN EXTEND AUDITLOG-OUT.
+           IF WS-FS3 = '05' OR WS-FS3 = '35'
+               OPEN OUTPUT AUDITLOG-OUT
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE 'LISTROLL' TO AUDIT-PROGRAM-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-RUN-TIME.
+           MOVE WS-RECORD-COUNT TO AUDIT-INPUT-COUNT.
+           MOVE WS-RECORD-COUNT TO AUDIT-OUTPUT-COUNT.
+           SET AUDIT-NORMAL-EOF TO TRUE.
+           WRITE AUDITLOG-REC.
