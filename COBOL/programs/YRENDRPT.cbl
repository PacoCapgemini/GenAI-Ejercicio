@@ -0,0 +1,239 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YRENDRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-IN
+           ASSIGN TO EMPLOYEE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+           SELECT YTD-MASTER
+           ASSIGN TO YTDMSTR
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS YTD-EMPLOYEE-ID
+           FILE STATUS IS WS-FS2.
+
+           SELECT OPTIONAL YRENDRPT-PARM-IN
+           ASSIGN TO YRENDPRM
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS3.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-IN
+           RECORD CONTAINS 272 CHARACTERS.
+       01 EMPLOYEE-RECORD.
+           COPY EMPS-NO-01.
+
+       FD  YRENDRPT-PARM-IN
+           RECORD CONTAINS 4 CHARACTERS.
+       01 YRENDRPT-PARM-REC.
+          05 PARM-REPORT-YEAR         PIC 9(4).
+
+       FD  YTD-MASTER
+           RECORD CONTAINS 40 CHARACTERS.
+       01 YTD-MASTER-REC.
+          05 YTD-EMPLOYEE-ID       PIC 9(6).
+          05 YTD-YEAR              PIC 9(4).
+          05 YTD-GROSS-PAY         PIC S9(9)V99 COMP-3.
+          05 YTD-OVERTIME-TOTAL    PIC S9(9)V99 COMP-3.
+          05 YTD-BONUS-TOTAL       PIC S9(9)V99 COMP-3.
+          05 YTD-DEDUCTION-TOTAL   PIC S9(9)V99 COMP-3.
+          05 YTD-NET-PAY-TOTAL     PIC S9(9)V99 COMP-3.
+
+       WORKING-STORAGE SECTION.
+       01 WS-VAR.
+          05 WS-FS1        PIC 9(02).
+          05 WS-FS2        PIC X(02).
+          05 WS-FS3        PIC 9(02).
+          05 WS-EOF-SW     PIC X(01).
+             88 WS-EOF               VALUE 'Y'.
+             88 WS-NOT-EOF           VALUE 'N'.
+          05 WS-YTD-EOF-SW PIC X(01).
+             88 WS-YTD-EOF           VALUE 'Y'.
+             88 WS-YTD-NOT-EOF       VALUE 'N'.
+
+      *    EMPLOYEE-ID -> EMPLOYEE-DEPARTMENT lookup, loaded from the
+      *    current EMPLOYEE file so YTD-MASTER (which has no
+      *    department field) can still be rolled up by department.
+       01 WS-DEPT-LOOKUP-COUNT      PIC 9(4) VALUE ZERO.
+       01 WS-DEPT-LOOKUP-TABLE.
+          05 WS-DL-ENTRY OCCURS 2000 TIMES INDEXED BY WS-DL-IDX.
+             10 WS-DL-EMPLOYEE-ID       PIC 9(6).
+             10 WS-DL-DEPARTMENT        PIC X(10).
+             10 WS-DL-LASTNAME          PIC X(20).
+             10 WS-DL-FIRSTNAME         PIC X(20).
+
+      *    Running department subtotals, accumulated as each
+      *    YTD-MASTER record is read (YTD-MASTER is keyed/indexed by
+      *    EMPLOYEE-ID, not department, so there is no control break
+      *    to ride - totals are looked up and added into this table
+      *    instead).
+       01 WS-DEPT-TOTAL-COUNT       PIC 9(4) VALUE ZERO.
+       01 WS-DEPT-TOTAL-TABLE.
+          05 WS-DT-ENTRY OCCURS 100 TIMES INDEXED BY WS-DT-IDX.
+             10 WS-DT-DEPARTMENT        PIC X(10).
+             10 WS-DT-GROSS-TOTAL       PIC S9(9)V99 COMP-3.
+
+       01 WS-DL-FOUND-SW            PIC X(01).
+          88 WS-DL-FOUND                    VALUE 'Y'.
+          88 WS-DL-NOT-FOUND                VALUE 'N'.
+
+       01 WS-DT-FOUND-SW            PIC X(01).
+          88 WS-DT-FOUND                    VALUE 'Y'.
+          88 WS-DT-NOT-FOUND                VALUE 'N'.
+
+       01 WS-REPORT-YEAR             PIC 9(4).
+       01 WS-CURRENT-DATE-8          PIC 9(8).
+       01 WS-EMP-DEPARTMENT          PIC X(10).
+       01 WS-EMP-LASTNAME            PIC X(20).
+       01 WS-EMP-FIRSTNAME           PIC X(20).
+       01 WS-GRAND-TOTAL             PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 SALARY-DISP PIC -9(9).99.
+
+       PROCEDURE DIVISION.
+
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-IN.
+           OPEN INPUT YTD-MASTER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-CURRENT-DATE-8.
+           COMPUTE WS-REPORT-YEAR = WS-CURRENT-DATE-8 / 10000.
+           PERFORM LOAD-RUN-PARM.
+           PERFORM LOAD-DEPARTMENT-LOOKUP.
+           PERFORM PRINT-REPORT-HEADER.
+           PERFORM READ-YTD-MASTER UNTIL WS-YTD-EOF.
+           PERFORM PRINT-DEPARTMENT-TOTALS.
+           PERFORM PRINT-GRAND-TOTAL.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-IN.
+           CLOSE YTD-MASTER.
+
+           STOP RUN.
+
+       LOAD-RUN-PARM.
+      *    Optional override for the report year - absent/blank keeps
+      *    reporting the current system year exactly as before; a
+      *    supplied year re-runs the summary against a prior closed
+      *    year without touching the system clock.
+           OPEN INPUT YRENDRPT-PARM-IN.
+           IF WS-FS3 = '00'
+               READ YRENDRPT-PARM-IN
+                   NOT AT END
+                       IF PARM-REPORT-YEAR > 0
+                           MOVE PARM-REPORT-YEAR TO WS-REPORT-YEAR
+                       END-IF
+               END-READ
+               CLOSE YRENDRPT-PARM-IN
+           END-IF.
+
+       LOAD-DEPARTMENT-LOOKUP.
+           SET WS-NOT-EOF TO TRUE.
+           PERFORM UNTIL WS-EOF
+                READ EMPLOYEE-IN
+                         AT END SET WS-EOF TO TRUE
+                     NOT AT END
+                        IF EMPLOYEE-REC-TYPE OF EMPLOYEE-RECORD = 'D'
+                              AND WS-DEPT-LOOKUP-COUNT < 2000
+                           ADD 1 TO WS-DEPT-LOOKUP-COUNT
+                           SET WS-DL-IDX TO WS-DEPT-LOOKUP-COUNT
+                           MOVE EMPLOYEE-ID OF EMPLOYEE-RECORD
+                             TO WS-DL-EMPLOYEE-ID (WS-DL-IDX)
+                           MOVE EMPLOYEE-DEPARTMENT OF EMPLOYEE-RECORD
+                             TO WS-DL-DEPARTMENT (WS-DL-IDX)
+                           MOVE EMPLOYEE-LASTNAME OF EMPLOYEE-RECORD
+                             TO WS-DL-LASTNAME (WS-DL-IDX)
+                           MOVE EMPLOYEE-FIRSTNAME OF EMPLOYEE-RECORD
+                             TO WS-DL-FIRSTNAME (WS-DL-IDX)
+                        END-IF
+                END-READ
+           END-PERFORM.
+
+       PRINT-REPORT-HEADER.
+           DISPLAY SPACE.
+           DISPLAY 'YEAR-END TAX SUMMARY REPORT   YEAR: '
+               WS-REPORT-YEAR.
+           DISPLAY 'EMP-ID  DEPARTMENT LASTNAME             '
+               'FIRSTNAME                 GROSS PAY'.
+
+       READ-YTD-MASTER.
+           SET  WS-YTD-NOT-EOF  TO  TRUE.
+           READ YTD-MASTER NEXT RECORD
+                    AT END SET WS-YTD-EOF TO TRUE
+                NOT AT END
+                   IF YTD-YEAR = WS-REPORT-YEAR
+                       PERFORM LOOKUP-EMPLOYEE
+                       PERFORM PRINT-EMPLOYEE-LINE
+                       PERFORM ADD-TO-DEPARTMENT-TOTAL
+                       ADD YTD-GROSS-PAY TO WS-GRAND-TOTAL
+                   END-IF
+           END-READ.
+
+       LOOKUP-EMPLOYEE.
+           MOVE SPACES TO WS-EMP-DEPARTMENT.
+           MOVE SPACES TO WS-EMP-LASTNAME.
+           MOVE SPACES TO WS-EMP-FIRSTNAME.
+           SET WS-DL-NOT-FOUND TO TRUE.
+           SET WS-DL-IDX TO 1.
+           PERFORM VARYING WS-DL-IDX FROM 1 BY 1
+                   UNTIL WS-DL-IDX > WS-DEPT-LOOKUP-COUNT
+                      OR WS-DL-FOUND
+                IF WS-DL-EMPLOYEE-ID (WS-DL-IDX) = YTD-EMPLOYEE-ID
+                   MOVE WS-DL-DEPARTMENT (WS-DL-IDX)
+                     TO WS-EMP-DEPARTMENT
+                   MOVE WS-DL-LASTNAME (WS-DL-IDX)
+                     TO WS-EMP-LASTNAME
+                   MOVE WS-DL-FIRSTNAME (WS-DL-IDX)
+                     TO WS-EMP-FIRSTNAME
+                   SET WS-DL-FOUND TO TRUE
+                END-IF
+           END-PERFORM.
+
+       PRINT-EMPLOYEE-LINE.
+           MOVE YTD-GROSS-PAY TO SALARY-DISP.
+           DISPLAY YTD-EMPLOYEE-ID ' ' WS-EMP-DEPARTMENT ' '
+               WS-EMP-LASTNAME ' ' WS-EMP-FIRSTNAME ' ' SALARY-DISP.
+
+       ADD-TO-DEPARTMENT-TOTAL.
+           SET WS-DT-NOT-FOUND TO TRUE.
+           SET WS-DT-IDX TO 1.
+           PERFORM VARYING WS-DT-IDX FROM 1 BY 1
+                   UNTIL WS-DT-IDX > WS-DEPT-TOTAL-COUNT
+                      OR WS-DT-FOUND
+                IF WS-DT-DEPARTMENT (WS-DT-IDX) = WS-EMP-DEPARTMENT
+                   SET WS-DT-FOUND TO TRUE
+                END-IF
+           END-PERFORM.
+           IF WS-DT-NOT-FOUND AND WS-DEPT-TOTAL-COUNT < 100
+               ADD 1 TO WS-DEPT-TOTAL-COUNT
+               SET WS-DT-IDX TO WS-DEPT-TOTAL-COUNT
+               MOVE WS-EMP-DEPARTMENT TO WS-DT-DEPARTMENT (WS-DT-IDX)
+               MOVE ZERO TO WS-DT-GROSS-TOTAL (WS-DT-IDX)
+               SET WS-DT-FOUND TO TRUE
+           END-IF.
+           IF WS-DT-FOUND
+               ADD YTD-GROSS-PAY TO WS-DT-GROSS-TOTAL (WS-DT-IDX)
+           ELSE
+               DISPLAY 'YRENDRPT: DEPARTMENT TOTAL TABLE FULL - '
+                   WS-EMP-DEPARTMENT ' OMITTED FROM TOTALS'
+           END-IF.
+
+       PRINT-DEPARTMENT-TOTALS.
+           DISPLAY SPACE.
+           DISPLAY 'DEPARTMENT TOTALS'.
+           PERFORM VARYING WS-DT-IDX FROM 1 BY 1
+                   UNTIL WS-DT-IDX > WS-DEPT-TOTAL-COUNT
+                MOVE WS-DT-GROSS-TOTAL (WS-DT-IDX) TO SALARY-DISP
+                DISPLAY '  ' WS-DT-DEPARTMENT (WS-DT-IDX)
+                    ' TOTAL: ' SALARY-DISP
+           END-PERFORM.
+
+       PRINT-GRAND-TOTAL.
+           MOVE WS-GRAND-TOTAL TO SALARY-DISP.
+           DISPLAY SPACE.
+           DISPLAY 'COMPANY GRAND TOTAL: ' SALARY-DISP.
