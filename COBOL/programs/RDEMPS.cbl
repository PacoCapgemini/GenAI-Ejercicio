@@ -1,81 +1,334 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RDEMPS.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
-           SELECT EMPLOYEE-OUT
-           ASSIGN TO EMPLOYEE
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS ECODE.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD  EMPLOYEE-OUT
-           RECORD CONTAINS 272 CHARACTERS.
-       01 EMPLOYEE-OUT-REC PIC X(272).
-       
-       WORKING-STORAGE SECTION.
-       
-       01 WS-EOF-INDICATOR PIC X(1) VALUE 'N'.
-       
-       01 ECODE         PIC X(2).
-       
-           EXEC SQL
-               INCLUDE EMPS-CPY
-           END-EXEC.
-      
-           EXEC SQL 
-             INCLUDE SQLCA 
-           END-EXEC.        
-       
-       
-       PROCEDURE DIVISION.
-       
-       OPEN-FILES.
-           OPEN OUTPUT EMPLOYEE-OUT
-       
-           EXEC SQL
-               DECLARE EMPLOYEE-CURSOR CURSOR FOR
-                   SELECT * FROM EMPLOYEE-TABLE
-           END-EXEC
-       
-           EXEC SQL
-               OPEN EMPLOYEE-CURSOR
-           END-EXEC
-       
-           PERFORM READ-EMPLOYEE UNTIL WS-EOF-INDICATOR = 'Y'.
-       
-       CLOSE-FILES.
-           CLOSE EMPLOYEE-OUT.
-       
-           EXEC SQL
-               CLOSE EMPLOYEE-CURSOR
-           END-EXEC.
-       
-           STOP RUN.
-       
-       READ-EMPLOYEE.
-           EXEC SQL
-               FETCH EMPLOYEE-CURSOR INTO
-                 :EMPLOYEE-ID,
-                 :EMPLOYEE-LASTNAME,
-                 :EMPLOYEE-FIRSTNAME,
-                 :EMPLOYEE-SALARY,
-                 :EMPLOYEE-DEPARTMENT,
-                 :EMPLOYEE-LEVEL
-
-           END-EXEC.
-       
-           IF SQLCODE < 0 OR SQLCODE = 100
-               MOVE 'Y' TO WS-EOF-INDICATOR
-           ELSE
-               MOVE 'N' TO WS-EOF-INDICATOR
-           END-IF.
-       
-           IF WS-EOF-INDICATOR = 'N'
-               WRITE EMPLOYEE-OUT-REC FROM EMPLOYEE-RECORD 
-           END-IF.
-       
-           EXIT.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RDEMPS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-OUT
+           ASSIGN TO WS-EMPLOYEE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS ECODE.
+
+           SELECT OPTIONAL RDEMPS-PARM-IN
+           ASSIGN TO PARMFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-PARM-FS.
+
+           SELECT OPTIONAL RDEMPS-CKPT-IN
+           ASSIGN TO WS-CKPT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-IN-FS.
+
+           SELECT RDEMPS-CKPT-OUT
+           ASSIGN TO WS-CKPT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-CKPT-OUT-FS.
+
+           SELECT AUDITLOG-OUT
+           ASSIGN TO AUDITLOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-AUDIT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-OUT
+           RECORD CONTAINS 272 CHARACTERS.
+       01 EMPLOYEE-OUT-REC PIC X(272).
+
+       FD  RDEMPS-PARM-IN
+           RECORD CONTAINS 20 CHARACTERS.
+       01 RDEMPS-PARM-REC.
+           05 PARM-DEPT-FILTER         PIC X(10).
+           05 PARM-LEVEL-FILTER        PIC X(2).
+           05 PARM-PERIOD-ID           PIC X(6).
+           05 FILLER                   PIC X(2).
+
+       FD  RDEMPS-CKPT-IN
+           RECORD CONTAINS 25 CHARACTERS.
+       01 RDEMPS-CKPT-IN-REC.
+          05 CKPT-IN-LAST-COMMITTED-ID PIC 9(6).
+          05 CKPT-IN-DETAIL-COUNT      PIC 9(8).
+          05 CKPT-IN-TOTAL-SALARY      PIC S9(9)V99.
+
+       FD  RDEMPS-CKPT-OUT
+           RECORD CONTAINS 25 CHARACTERS.
+       01 RDEMPS-CKPT-OUT-REC.
+          05 CKPT-OUT-LAST-COMMITTED-ID PIC 9(6).
+          05 CKPT-OUT-DETAIL-COUNT      PIC 9(8).
+          05 CKPT-OUT-TOTAL-SALARY      PIC S9(9)V99.
+
+       FD  AUDITLOG-OUT
+           RECORD CONTAINS 50 CHARACTERS.
+       01 AUDITLOG-REC.
+           COPY AUDITLOG-CPY.
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-EOF-INDICATOR PIC X(1) VALUE 'N'.
+
+      *    Distinguishes a genuine DB error (negative SQLCODE) from
+      *    normal end-of-cursor (SQLCODE 100) - an abnormal end must
+      *    leave the last good checkpoint alone instead of resetting
+      *    it, and must not write a trailer over a partial extract.
+       01 WS-DB-STATUS-SW  PIC X(1) VALUE 'N'.
+          88 WS-DB-ABEND             VALUE 'Y'.
+          88 WS-DB-NORMAL            VALUE 'N'.
+
+       01 ECODE         PIC X(2).
+       01 WS-PARM-FS     PIC X(2).
+       01 WS-CKPT-IN-FS  PIC X(2).
+       01 WS-CKPT-OUT-FS PIC X(2).
+       01 WS-AUDIT-FS    PIC X(2).
+
+       01 WS-FILTER-VARS.
+          05 WS-DEPT-FILTER           PIC X(10) VALUE SPACES.
+          05 WS-LEVEL-FILTER          PIC X(2)  VALUE SPACES.
+
+      *    Pay-period identifier (YYYYMM) driving the EMPLOYEE output
+      *    file name - blank/omitted means "run for the current
+      *    period" and keeps writing the plain EMPLOYEE file exactly
+      *    as before; a supplied period re-extracts that past period
+      *    into its own EMPLOYEE.<period> file instead of clobbering
+      *    the current one.
+       01 WS-PERIOD-ID                PIC X(6)  VALUE SPACES.
+       01 WS-EMPLOYEE-FILENAME        PIC X(20) VALUE 'EMPLOYEE'.
+
+      *    Checkpoint file name, scoped to the same period as the
+      *    EMPLOYEE output file so an abended run's restart point
+      *    never gets applied to an unrelated period's rerun.
+       01 WS-CKPT-FILENAME            PIC X(20) VALUE 'CKPTFILE'.
+
+       01 WS-CHECKPOINT-VARS.
+          05 WS-COMMIT-INTERVAL       PIC 9(6) VALUE 1000.
+          05 WS-COMMIT-COUNT          PIC 9(6) VALUE ZERO.
+          05 WS-LAST-COMMITTED-ID     PIC 9(6) VALUE ZERO.
+
+       01 WS-TRAILER-TOTALS.
+          05 WS-DETAIL-COUNT          PIC 9(8) VALUE ZERO.
+          05 WS-TOTAL-SALARY          PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01 WS-TRAILER-REC.
+          05 TRAILER-REC-TYPE         PIC X(1) VALUE 'T'.
+          05 TRAILER-RECORD-COUNT     PIC 9(8).
+          05 TRAILER-TOTAL-SALARY     PIC S9(9)V99.
+          05 FILLER                   PIC X(252).
+
+           EXEC SQL
+               INCLUDE EMPS-CPY
+           END-EXEC.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+
+       PROCEDURE DIVISION.
+
+       OPEN-FILES.
+           PERFORM READ-PARM-FILE.
+           PERFORM BUILD-RUN-FILENAMES.
+           PERFORM READ-CHECKPOINT.
+           PERFORM OPEN-EMPLOYEE-OUT.
+           PERFORM OPEN-AUDITLOG.
+
+           EXEC SQL
+               DECLARE EMPLOYEE-CURSOR CURSOR WITH HOLD FOR
+                   SELECT * FROM EMPLOYEE-TABLE
+                   WHERE (:WS-DEPT-FILTER = ' '
+                          OR EMPLOYEE-DEPARTMENT = :WS-DEPT-FILTER)
+                     AND (:WS-LEVEL-FILTER = ' '
+                          OR EMPLOYEE-LEVEL = :WS-LEVEL-FILTER)
+                     AND EMPLOYEE-ID > :WS-LAST-COMMITTED-ID
+                   ORDER BY EMPLOYEE-ID
+           END-EXEC
+
+           EXEC SQL
+               OPEN EMPLOYEE-CURSOR
+           END-EXEC
+
+           PERFORM READ-EMPLOYEE UNTIL WS-EOF-INDICATOR = 'Y'.
+
+       CLOSE-FILES.
+           IF WS-DB-ABEND
+               CLOSE EMPLOYEE-OUT
+
+               EXEC SQL
+                   CLOSE EMPLOYEE-CURSOR
+               END-EXEC
+
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+
+      *        Abnormal end - leave the last periodic checkpoint as
+      *        the restart point instead of resetting it, and skip
+      *        the trailer since the extract is incomplete.
+               PERFORM WRITE-AUDIT-RECORD
+               CLOSE AUDITLOG-OUT
+               STOP RUN
+           END-IF.
+
+           PERFORM WRITE-TRAILER.
+           CLOSE EMPLOYEE-OUT.
+
+           EXEC SQL
+               CLOSE EMPLOYEE-CURSOR
+           END-EXEC.
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           PERFORM WRITE-AUDIT-RECORD.
+           CLOSE AUDITLOG-OUT.
+
+      *    Run completed normally - clear the restart point and running
+      *    totals so the next scheduled run starts from the top again.
+           MOVE ZERO TO WS-LAST-COMMITTED-ID.
+           MOVE ZERO TO WS-DETAIL-COUNT.
+           MOVE ZERO TO WS-TOTAL-SALARY.
+           PERFORM WRITE-CHECKPOINT.
+
+           STOP RUN.
+
+       OPEN-AUDITLOG.
+      *    Shared audit trail across RDEMPS/PAYROLL/LISTROLL - append
+      *    if it already exists, create it on the very first run.
+           OPEN EXTEND AUDITLOG-OUT.
+           IF WS-AUDIT-FS = '05' OR WS-AUDIT-FS = '35'
+               OPEN OUTPUT AUDITLOG-OUT
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE 'RDEMPS' TO AUDIT-PROGRAM-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-RUN-TIME.
+           MOVE WS-DETAIL-COUNT TO AUDIT-INPUT-COUNT.
+           MOVE WS-DETAIL-COUNT TO AUDIT-OUTPUT-COUNT.
+           IF WS-DB-ABEND
+               SET AUDIT-ABNORMAL-END TO TRUE
+           ELSE
+               SET AUDIT-NORMAL-EOF TO TRUE
+           END-IF.
+           WRITE AUDITLOG-REC.
+
+       READ-PARM-FILE.
+      *    Optional filter file - one record of DEPT/LEVEL filter.
+      *    Missing file or blank fields mean "no filter", i.e. the
+      *    full EMPLOYEE-TABLE is pulled exactly as before.
+           OPEN INPUT RDEMPS-PARM-IN.
+           IF WS-PARM-FS = '00'
+               READ RDEMPS-PARM-IN
+                   NOT AT END
+                       MOVE PARM-DEPT-FILTER TO WS-DEPT-FILTER
+                       MOVE PARM-LEVEL-FILTER TO WS-LEVEL-FILTER
+                       MOVE PARM-PERIOD-ID TO WS-PERIOD-ID
+               END-READ
+               CLOSE RDEMPS-PARM-IN
+           END-IF.
+
+       BUILD-RUN-FILENAMES.
+           IF WS-PERIOD-ID = SPACES
+               MOVE 'EMPLOYEE' TO WS-EMPLOYEE-FILENAME
+               MOVE 'CKPTFILE' TO WS-CKPT-FILENAME
+           ELSE
+               STRING 'EMPLOYEE.' DELIMITED BY SIZE
+                      WS-PERIOD-ID DELIMITED BY SIZE
+                 INTO WS-EMPLOYEE-FILENAME
+               STRING 'CKPTFILE.' DELIMITED BY SIZE
+                      WS-PERIOD-ID DELIMITED BY SIZE
+                 INTO WS-CKPT-FILENAME
+           END-IF.
+
+       READ-CHECKPOINT.
+      *    Optional restart point left by a prior run that didn't reach
+      *    CLOSE-FILES.  Resumes the cursor past the last committed row
+      *    instead of reprocessing the whole table, and restores the
+      *    running detail count/total salary so the trailer written at
+      *    CLOSE-FILES reflects the whole logical extract, not just the
+      *    rows written since the restart.
+           OPEN INPUT RDEMPS-CKPT-IN.
+           IF WS-CKPT-IN-FS = '00'
+               READ RDEMPS-CKPT-IN
+                   NOT AT END
+                       MOVE CKPT-IN-LAST-COMMITTED-ID
+                         TO WS-LAST-COMMITTED-ID
+                       MOVE CKPT-IN-DETAIL-COUNT TO WS-DETAIL-COUNT
+                       MOVE CKPT-IN-TOTAL-SALARY TO WS-TOTAL-SALARY
+               END-READ
+               CLOSE RDEMPS-CKPT-IN
+           END-IF.
+
+       OPEN-EMPLOYEE-OUT.
+      *    A restart (non-zero checkpoint) appends to the file left by
+      *    the prior aborted run so its already-extracted rows survive;
+      *    a fresh run (no checkpoint) creates the file new as before.
+           IF WS-LAST-COMMITTED-ID > ZERO
+               OPEN EXTEND EMPLOYEE-OUT
+           ELSE
+               OPEN OUTPUT EMPLOYEE-OUT
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RDEMPS-CKPT-OUT.
+           MOVE WS-LAST-COMMITTED-ID TO CKPT-OUT-LAST-COMMITTED-ID.
+           MOVE WS-DETAIL-COUNT TO CKPT-OUT-DETAIL-COUNT.
+           MOVE WS-TOTAL-SALARY TO CKPT-OUT-TOTAL-SALARY.
+           WRITE RDEMPS-CKPT-OUT-REC.
+           CLOSE RDEMPS-CKPT-OUT.
+
+       WRITE-TRAILER.
+      *    Control-total record so PAYROLL/LISTROLL and we can verify
+      *    no rows were dropped in transit.
+           MOVE WS-DETAIL-COUNT TO TRAILER-RECORD-COUNT.
+           MOVE WS-TOTAL-SALARY TO TRAILER-TOTAL-SALARY.
+           WRITE EMPLOYEE-OUT-REC FROM WS-TRAILER-REC.
+
+       READ-EMPLOYEE.
+           EXEC SQL
+               FETCH EMPLOYEE-CURSOR INTO
+                 :EMPLOYEE-ID,
+                 :EMPLOYEE-LASTNAME,
+                 :EMPLOYEE-FIRSTNAME,
+                 :EMPLOYEE-SALARY,
+                 :EMPLOYEE-DEPARTMENT,
+                 :EMPLOYEE-LEVEL,
+                 :EMPLOYEE-HIRE-DATE,
+                 :EMPLOYEE-TERM-DATE
+
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 100
+                   MOVE 'Y' TO WS-EOF-INDICATOR
+               WHEN SQLCODE < 0
+                   MOVE 'Y' TO WS-EOF-INDICATOR
+                   SET WS-DB-ABEND TO TRUE
+                   DISPLAY 'RDEMPS: DATABASE ERROR - SQLCODE '
+                       SQLCODE
+               WHEN OTHER
+                   MOVE 'N' TO WS-EOF-INDICATOR
+           END-EVALUATE.
+
+           IF WS-EOF-INDICATOR = 'N'
+               MOVE 'D' TO EMPLOYEE-REC-TYPE
+               WRITE EMPLOYEE-OUT-REC FROM EMPLOYEE-RECORD
+               ADD 1 TO WS-DETAIL-COUNT
+               ADD EMPLOYEE-SALARY TO WS-TOTAL-SALARY
+               MOVE EMPLOYEE-ID TO WS-LAST-COMMITTED-ID
+               ADD 1 TO WS-COMMIT-COUNT
+               IF WS-COMMIT-COUNT >= WS-COMMIT-INTERVAL
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+                   PERFORM WRITE-CHECKPOINT
+                   MOVE ZERO TO WS-COMMIT-COUNT
+               END-IF
+           END-IF.
+
+           EXIT.
