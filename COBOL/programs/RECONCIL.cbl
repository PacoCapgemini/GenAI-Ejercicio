@@ -0,0 +1,257 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-IN
+           ASSIGN TO EMPLOYEE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+           SELECT PAYROLL-IN
+           ASSIGN TO PAYROLL
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+
+      *    Same optional period-parameter file PAYROLL reads, so a
+      *    reconciliation run can be told the pay period it is
+      *    reconciling - needed to tell a legitimate proration
+      *    variance apart from a genuine mismatch.
+           SELECT OPTIONAL RECONCIL-PERIOD-IN
+           ASSIGN TO PERIODPM
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS3.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-IN
+           RECORD CONTAINS 272 CHARACTERS.
+       01 EMPLOYEE-RECORD.
+           COPY EMPS-NO-01.
+
+       FD  PAYROLL-IN
+           RECORD CONTAINS 294 CHARACTERS.
+       01 PAYROLL-RECORD.
+           COPY EMPS-NO-01.
+          05 MONTHLY-SALARY        PIC S9(7)V99 COMP-3.
+          05 OVERTIME-AMOUNT       PIC S9(5)V99 COMP-3.
+          05 BONUS-AMOUNT          PIC S9(5)V99 COMP-3.
+          05 DEDUCTION-AMOUNT      PIC S9(5)V99 COMP-3.
+          05 NET-PAY               PIC S9(7)V99 COMP-3.
+
+       FD  RECONCIL-PERIOD-IN
+           RECORD CONTAINS 22 CHARACTERS.
+       01 RECONCIL-PERIOD-REC.
+          05 PARM-PERIOD-START-DATE PIC 9(8).
+          05 PARM-PERIOD-END-DATE   PIC 9(8).
+          05 PARM-PERIOD-ID         PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VAR.
+          05 WS-FS1        PIC 9(02).
+          05 WS-FS2        PIC 9(02).
+          05 WS-FS3        PIC 9(02).
+          05 WS-EOF-SW     PIC X(01).
+             88 WS-EOF               VALUE 'Y'.
+             88 WS-NOT-EOF           VALUE 'N'.
+          05 WS-PAY-EOF-SW PIC X(01).
+             88 WS-PAY-EOF           VALUE 'Y'.
+             88 WS-PAY-NOT-EOF       VALUE 'N'.
+
+      *    One entry per EMPLOYEE-OUT detail row (the RDEMPS trailer
+      *    record is skipped), keyed by EMPLOYEE-ID with its annual
+      *    EMPLOYEE-SALARY, for comparison against PAYROLL-OUT.
+       01 WS-EMP-COUNT              PIC 9(4) VALUE ZERO.
+       01 WS-EMP-TABLE.
+          05 WS-EMP-ENTRY OCCURS 2000 TIMES INDEXED BY WS-EMP-IDX.
+             10 WS-EMP-EMPLOYEE-ID      PIC 9(6).
+             10 WS-EMP-ANNUAL-SALARY    PIC S9(7)V99 COMP-3.
+             10 WS-EMP-PRORATED-SW      PIC X(01) VALUE 'N'.
+                88 WS-EMP-PRORATED             VALUE 'Y'.
+
+      *    One entry per PAYROLL-OUT detail row, keyed by
+      *    EMPLOYEE-ID with its MONTHLY-SALARY * 12 derived annual
+      *    figure, for comparison against the EMPLOYEE file.
+       01 WS-PAY-COUNT              PIC 9(4) VALUE ZERO.
+       01 WS-PAY-TABLE.
+          05 WS-PAY-ENTRY OCCURS 2000 TIMES INDEXED BY WS-PAY-IDX.
+             10 WS-PAY-EMPLOYEE-ID      PIC 9(6).
+             10 WS-PAY-DERIVED-ANNUAL   PIC S9(7)V99 COMP-3.
+             10 WS-PAY-MATCHED-SW       PIC X(01) VALUE 'N'.
+                88 WS-PAY-MATCHED              VALUE 'Y'.
+
+       01 WS-FOUND-SW                PIC X(01).
+          88 WS-FOUND                       VALUE 'Y'.
+          88 WS-NOT-FOUND                   VALUE 'N'.
+
+       01 WS-REPORT-TOTALS.
+          05 WS-EMP-TOTAL-SALARY     PIC S9(9)V99 COMP-3 VALUE ZERO.
+          05 WS-PAY-TOTAL-DERIVED    PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+      *    Rounding/truncation across thousands of proration
+      *    calculations is expected - only flag a variance larger
+      *    than this as a real mismatch.
+       01 WS-SALARY-TOLERANCE        PIC S9(9)V99 COMP-3 VALUE 1.00.
+
+      *    Pay period used to tell a legitimate proration variance
+      *    (employee hired/terminated inside the period) apart from a
+      *    genuine mismatch - defaults to the current calendar month
+      *    on a 30-day-month convention, same as PAYROLL, when no
+      *    RECONCIL-PERIOD-IN record is supplied.
+       01 WS-PERIOD-START             PIC 9(8).
+       01 WS-PERIOD-END               PIC 9(8).
+       01 WS-CURRENT-YYYYMM           PIC 9(6).
+       01 WS-PRORATED-COUNT           PIC 9(4) VALUE ZERO.
+
+       01 SALARY-DISP PIC -9(9).99.
+       01 COUNT-DISP  PIC Z(3)9.
+
+       PROCEDURE DIVISION.
+
+       OPEN-FILES.
+           OPEN INPUT EMPLOYEE-IN.
+           OPEN INPUT PAYROLL-IN.
+           PERFORM LOAD-PERIOD-DATES.
+           PERFORM LOAD-EMPLOYEE-TABLE.
+           PERFORM LOAD-PAYROLL-TABLE.
+           PERFORM PRINT-RECONCILIATION-REPORT.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-IN.
+           CLOSE PAYROLL-IN.
+
+           STOP RUN.
+
+       LOAD-PERIOD-DATES.
+           OPEN INPUT RECONCIL-PERIOD-IN.
+           IF WS-FS3 = '00'
+               READ RECONCIL-PERIOD-IN
+                   NOT AT END
+                       MOVE PARM-PERIOD-START-DATE TO WS-PERIOD-START
+                       MOVE PARM-PERIOD-END-DATE TO WS-PERIOD-END
+               END-READ
+               CLOSE RECONCIL-PERIOD-IN
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:6) TO WS-CURRENT-YYYYMM
+               COMPUTE WS-PERIOD-START = WS-CURRENT-YYYYMM * 100 + 1
+               COMPUTE WS-PERIOD-END = WS-CURRENT-YYYYMM * 100 + 30
+           END-IF.
+
+       LOAD-EMPLOYEE-TABLE.
+           SET WS-NOT-EOF TO TRUE.
+           PERFORM UNTIL WS-EOF
+                READ EMPLOYEE-IN
+                         AT END SET WS-EOF TO TRUE
+                     NOT AT END
+                        IF EMPLOYEE-REC-TYPE OF EMPLOYEE-RECORD = 'D'
+                           IF WS-EMP-COUNT < 2000
+                              ADD 1 TO WS-EMP-COUNT
+                              SET WS-EMP-IDX TO WS-EMP-COUNT
+                              MOVE EMPLOYEE-ID OF EMPLOYEE-RECORD
+                                TO WS-EMP-EMPLOYEE-ID (WS-EMP-IDX)
+                              MOVE EMPLOYEE-SALARY OF EMPLOYEE-RECORD
+                                TO WS-EMP-ANNUAL-SALARY (WS-EMP-IDX)
+                              ADD EMPLOYEE-SALARY OF EMPLOYEE-RECORD
+                                TO WS-EMP-TOTAL-SALARY
+                              IF (EMPLOYEE-HIRE-DATE OF
+                                    EMPLOYEE-RECORD >= WS-PERIOD-START
+                                  AND EMPLOYEE-HIRE-DATE OF
+                                    EMPLOYEE-RECORD <= WS-PERIOD-END)
+                                 OR (EMPLOYEE-TERM-DATE OF
+                                    EMPLOYEE-RECORD >= WS-PERIOD-START
+                                  AND EMPLOYEE-TERM-DATE OF
+                                    EMPLOYEE-RECORD <= WS-PERIOD-END)
+                                 SET WS-EMP-PRORATED (WS-EMP-IDX)
+                                   TO TRUE
+                                 ADD 1 TO WS-PRORATED-COUNT
+                              END-IF
+                           ELSE
+                              DISPLAY 'RECONCIL: EMPLOYEE TABLE FULL '
+                                  '- EMPLOYEE-ID '
+                                  EMPLOYEE-ID OF EMPLOYEE-RECORD
+                                  ' OMITTED'
+                           END-IF
+                        END-IF
+                END-READ
+           END-PERFORM.
+
+       LOAD-PAYROLL-TABLE.
+           SET WS-PAY-NOT-EOF TO TRUE.
+           PERFORM UNTIL WS-PAY-EOF
+                READ PAYROLL-IN
+                         AT END SET WS-PAY-EOF TO TRUE
+                     NOT AT END
+                        IF WS-PAY-COUNT < 2000
+                           ADD 1 TO WS-PAY-COUNT
+                           SET WS-PAY-IDX TO WS-PAY-COUNT
+                           MOVE EMPLOYEE-ID OF PAYROLL-RECORD
+                             TO WS-PAY-EMPLOYEE-ID (WS-PAY-IDX)
+                           COMPUTE WS-PAY-DERIVED-ANNUAL (WS-PAY-IDX)
+                             = MONTHLY-SALARY * 12
+                           ADD WS-PAY-DERIVED-ANNUAL (WS-PAY-IDX)
+                             TO WS-PAY-TOTAL-DERIVED
+                        ELSE
+                           DISPLAY 'RECONCIL: PAYROLL TABLE FULL - '
+                               'EMPLOYEE-ID '
+                               EMPLOYEE-ID OF PAYROLL-RECORD
+                               ' OMITTED'
+                        END-IF
+                END-READ
+           END-PERFORM.
+
+       PRINT-RECONCILIATION-REPORT.
+           DISPLAY 'PAYROLL RECONCILIATION REPORT'.
+           MOVE WS-EMP-COUNT TO COUNT-DISP.
+           DISPLAY '  EMPLOYEE FILE RECORD COUNT: ' COUNT-DISP.
+           MOVE WS-PAY-COUNT TO COUNT-DISP.
+           DISPLAY '  PAYROLL FILE RECORD COUNT:  ' COUNT-DISP.
+           MOVE WS-EMP-TOTAL-SALARY TO SALARY-DISP.
+           DISPLAY '  EMPLOYEE ANNUAL SALARY TOTAL:   ' SALARY-DISP.
+           MOVE WS-PAY-TOTAL-DERIVED TO SALARY-DISP.
+           DISPLAY '  PAYROLL DERIVED ANNUAL TOTAL:   ' SALARY-DISP.
+           IF WS-PRORATED-COUNT > 0
+               MOVE WS-PRORATED-COUNT TO COUNT-DISP
+               DISPLAY '  NOTE: ' COUNT-DISP
+                   ' EMPLOYEE(S) HIRED/TERMINATED THIS PERIOD - '
+                   'SOME SALARY VARIANCE IS EXPECTED'
+           END-IF.
+           IF FUNCTION ABS(WS-EMP-TOTAL-SALARY - WS-PAY-TOTAL-DERIVED)
+                 > WS-SALARY-TOLERANCE
+               DISPLAY '  *** SALARY TOTALS DO NOT MATCH ***'
+           END-IF.
+           PERFORM REPORT-MISSING-FROM-PAYROLL.
+           PERFORM REPORT-MISSING-FROM-EMPLOYEE.
+
+       REPORT-MISSING-FROM-PAYROLL.
+           PERFORM VARYING WS-EMP-IDX FROM 1 BY 1
+                   UNTIL WS-EMP-IDX > WS-EMP-COUNT
+                SET WS-NOT-FOUND TO TRUE
+                PERFORM VARYING WS-PAY-IDX FROM 1 BY 1
+                        UNTIL WS-PAY-IDX > WS-PAY-COUNT
+                           OR WS-FOUND
+                     IF WS-PAY-EMPLOYEE-ID (WS-PAY-IDX) =
+                           WS-EMP-EMPLOYEE-ID (WS-EMP-IDX)
+                        SET WS-FOUND TO TRUE
+                        SET WS-PAY-MATCHED (WS-PAY-IDX) TO TRUE
+                     END-IF
+                END-PERFORM
+                IF WS-NOT-FOUND
+                    DISPLAY '  EMPLOYEE-ID '
+                        WS-EMP-EMPLOYEE-ID (WS-EMP-IDX)
+                        ' IN EMPLOYEE FILE BUT NOT IN PAYROLL FILE'
+                END-IF
+           END-PERFORM.
+
+       REPORT-MISSING-FROM-EMPLOYEE.
+           PERFORM VARYING WS-PAY-IDX FROM 1 BY 1
+                   UNTIL WS-PAY-IDX > WS-PAY-COUNT
+                IF NOT WS-PAY-MATCHED (WS-PAY-IDX)
+                    DISPLAY '  EMPLOYEE-ID '
+                        WS-PAY-EMPLOYEE-ID (WS-PAY-IDX)
+                        ' IN PAYROLL FILE BUT NOT IN EMPLOYEE FILE'
+                END-IF
+           END-PERFORM.
