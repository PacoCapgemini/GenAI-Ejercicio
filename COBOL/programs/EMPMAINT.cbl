@@ -0,0 +1,302 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPMAINT-TXN-IN
+           ASSIGN TO MAINTTXN
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+           SELECT EMPMAINT-LOG-OUT
+           ASSIGN TO MAINTLOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPMAINT-TXN-IN
+           RECORD CONTAINS 84 CHARACTERS.
+       01 EMPMAINT-TXN-REC.
+          05 TXN-TYPE              PIC X(1).
+             88 TXN-IS-ADD                VALUE 'A'.
+             88 TXN-IS-CHANGE              VALUE 'C'.
+             88 TXN-IS-DEACTIVATE          VALUE 'D'.
+             88 TXN-IS-REACTIVATE          VALUE 'R'.
+          05 TXN-EMPLOYEE-ID       PIC 9(6).
+          05 TXN-LASTNAME          PIC X(20).
+          05 TXN-FIRSTNAME         PIC X(20).
+          05 TXN-SALARY            PIC S9(7)V99.
+          05 TXN-DEPARTMENT        PIC X(10).
+          05 TXN-LEVEL             PIC X(2).
+          05 TXN-HIRE-DATE         PIC 9(8).
+          05 TXN-TERM-DATE         PIC 9(8).
+
+       FD  EMPMAINT-LOG-OUT
+           RECORD CONTAINS 145 CHARACTERS.
+       01 EMPMAINT-LOG-REC.
+          05 LOG-TXN-TYPE          PIC X(1).
+          05 LOG-EMPLOYEE-ID       PIC 9(6).
+          05 LOG-BEFORE-LASTNAME   PIC X(20).
+          05 LOG-BEFORE-FIRSTNAME  PIC X(20).
+          05 LOG-BEFORE-SALARY     PIC S9(7)V99.
+          05 LOG-BEFORE-DEPARTMENT PIC X(10).
+          05 LOG-BEFORE-LEVEL      PIC X(2).
+          05 LOG-BEFORE-TERM-DATE  PIC 9(8).
+          05 LOG-AFTER-LASTNAME    PIC X(20).
+          05 LOG-AFTER-FIRSTNAME   PIC X(20).
+          05 LOG-AFTER-SALARY      PIC S9(7)V99.
+          05 LOG-AFTER-DEPARTMENT  PIC X(10).
+          05 LOG-AFTER-LEVEL       PIC X(2).
+          05 LOG-AFTER-TERM-DATE   PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VAR.
+          05 WS-FS1        PIC 9(02).
+          05 WS-FS2        PIC 9(02).
+          05 WS-EOF-SW     PIC X(01).
+             88 WS-EOF               VALUE 'Y'.
+             88 WS-NOT-EOF           VALUE 'N'.
+          05 WS-BEFORE-FOUND-SW PIC X(01).
+             88 WS-BEFORE-FOUND           VALUE 'Y'.
+             88 WS-BEFORE-NOT-FOUND       VALUE 'N'.
+
+      *    Before/after images of the EMPLOYEE-TABLE row a
+      *    transaction affects, logged to EMPMAINT-LOG-OUT so every
+      *    add/change/deactivate is auditable after the fact.
+       01 BEFORE-EMPLOYEE-REC.
+           COPY EMPS-NO-01.
+
+       01 AFTER-EMPLOYEE-REC.
+           COPY EMPS-NO-01.
+
+           EXEC SQL
+             INCLUDE SQLCA
+           END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       OPEN-FILES.
+           OPEN INPUT EMPMAINT-TXN-IN.
+           OPEN OUTPUT EMPMAINT-LOG-OUT.
+           PERFORM READ-TRANSACTION UNTIL WS-EOF.
+
+       CLOSE-FILES.
+           CLOSE EMPMAINT-TXN-IN.
+           CLOSE EMPMAINT-LOG-OUT.
+
+           EXEC SQL
+               COMMIT
+           END-EXEC.
+
+           STOP RUN.
+
+       READ-TRANSACTION.
+           SET  WS-NOT-EOF      TO  TRUE.
+           READ EMPMAINT-TXN-IN
+                    AT END SET WS-EOF TO TRUE
+                NOT AT END
+                   EVALUATE TRUE
+                       WHEN TXN-IS-ADD
+                           PERFORM PROCESS-ADD
+                       WHEN TXN-IS-CHANGE
+                           PERFORM PROCESS-CHANGE
+                       WHEN TXN-IS-DEACTIVATE
+                           PERFORM PROCESS-DEACTIVATE
+                       WHEN TXN-IS-REACTIVATE
+                           PERFORM PROCESS-REACTIVATE
+                       WHEN OTHER
+                           DISPLAY 'EMPMAINT: UNKNOWN TXN-TYPE '
+                               TXN-TYPE ' FOR EMPLOYEE-ID '
+                               TXN-EMPLOYEE-ID ' - SKIPPED'
+                   END-EVALUATE
+           END-READ.
+
+       PROCESS-ADD.
+      *    New hire - no before image, the after image is the
+      *    transaction data as inserted.
+           INITIALIZE BEFORE-EMPLOYEE-REC.
+           MOVE 'D'                TO EMPLOYEE-REC-TYPE OF
+                                          AFTER-EMPLOYEE-REC.
+           MOVE TXN-EMPLOYEE-ID     TO EMPLOYEE-ID OF
+                                          AFTER-EMPLOYEE-REC.
+           MOVE TXN-LASTNAME        TO EMPLOYEE-LASTNAME OF
+                                          AFTER-EMPLOYEE-REC.
+           MOVE TXN-FIRSTNAME       TO EMPLOYEE-FIRSTNAME OF
+                                          AFTER-EMPLOYEE-REC.
+           MOVE TXN-SALARY          TO EMPLOYEE-SALARY OF
+                                          AFTER-EMPLOYEE-REC.
+           MOVE TXN-DEPARTMENT      TO EMPLOYEE-DEPARTMENT OF
+                                          AFTER-EMPLOYEE-REC.
+           MOVE TXN-LEVEL           TO EMPLOYEE-LEVEL OF
+                                          AFTER-EMPLOYEE-REC.
+           MOVE TXN-HIRE-DATE       TO EMPLOYEE-HIRE-DATE OF
+                                          AFTER-EMPLOYEE-REC.
+           MOVE ZERO                TO EMPLOYEE-TERM-DATE OF
+                                          AFTER-EMPLOYEE-REC.
+
+           EXEC SQL
+               INSERT INTO EMPLOYEE-TABLE
+                   (EMPLOYEE-ID, EMPLOYEE-LASTNAME,
+                    EMPLOYEE-FIRSTNAME, EMPLOYEE-SALARY,
+                    EMPLOYEE-DEPARTMENT, EMPLOYEE-LEVEL,
+                    EMPLOYEE-HIRE-DATE, EMPLOYEE-TERM-DATE)
+               VALUES
+                   (:TXN-EMPLOYEE-ID, :TXN-LASTNAME,
+                    :TXN-FIRSTNAME, :TXN-SALARY,
+                    :TXN-DEPARTMENT, :TXN-LEVEL,
+                    :TXN-HIRE-DATE, 0)
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               DISPLAY 'EMPMAINT: ADD FAILED - EMPLOYEE-ID '
+                   TXN-EMPLOYEE-ID ' SQLCODE ' SQLCODE
+           ELSE
+               PERFORM WRITE-LOG
+           END-IF.
+
+       PROCESS-CHANGE.
+           PERFORM SELECT-BEFORE-IMAGE.
+           IF WS-BEFORE-NOT-FOUND
+               DISPLAY 'EMPMAINT: CHANGE SKIPPED - EMPLOYEE-ID '
+                   TXN-EMPLOYEE-ID ' NOT ON FILE'
+           ELSE
+               MOVE BEFORE-EMPLOYEE-REC TO AFTER-EMPLOYEE-REC
+               MOVE TXN-LASTNAME        TO EMPLOYEE-LASTNAME OF
+                                              AFTER-EMPLOYEE-REC
+               MOVE TXN-FIRSTNAME       TO EMPLOYEE-FIRSTNAME OF
+                                              AFTER-EMPLOYEE-REC
+               MOVE TXN-SALARY          TO EMPLOYEE-SALARY OF
+                                              AFTER-EMPLOYEE-REC
+               MOVE TXN-DEPARTMENT      TO EMPLOYEE-DEPARTMENT OF
+                                              AFTER-EMPLOYEE-REC
+               MOVE TXN-LEVEL           TO EMPLOYEE-LEVEL OF
+                                              AFTER-EMPLOYEE-REC
+
+               EXEC SQL
+                   UPDATE EMPLOYEE-TABLE
+                      SET EMPLOYEE-LASTNAME = :TXN-LASTNAME,
+                          EMPLOYEE-FIRSTNAME = :TXN-FIRSTNAME,
+                          EMPLOYEE-SALARY = :TXN-SALARY,
+                          EMPLOYEE-DEPARTMENT = :TXN-DEPARTMENT,
+                          EMPLOYEE-LEVEL = :TXN-LEVEL
+                    WHERE EMPLOYEE-ID = :TXN-EMPLOYEE-ID
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'EMPMAINT: CHANGE FAILED - EMPLOYEE-ID '
+                       TXN-EMPLOYEE-ID ' SQLCODE ' SQLCODE
+               ELSE
+                   PERFORM WRITE-LOG
+               END-IF
+           END-IF.
+
+       PROCESS-DEACTIVATE.
+           PERFORM SELECT-BEFORE-IMAGE.
+           IF WS-BEFORE-NOT-FOUND
+               DISPLAY 'EMPMAINT: DEACTIVATE SKIPPED - EMPLOYEE-ID '
+                   TXN-EMPLOYEE-ID ' NOT ON FILE'
+           ELSE
+               MOVE BEFORE-EMPLOYEE-REC TO AFTER-EMPLOYEE-REC
+               MOVE TXN-TERM-DATE       TO EMPLOYEE-TERM-DATE OF
+                                              AFTER-EMPLOYEE-REC
+
+               EXEC SQL
+                   UPDATE EMPLOYEE-TABLE
+                      SET EMPLOYEE-TERM-DATE = :TXN-TERM-DATE
+                    WHERE EMPLOYEE-ID = :TXN-EMPLOYEE-ID
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'EMPMAINT: DEACTIVATE FAILED - EMPLOYEE-ID '
+                       TXN-EMPLOYEE-ID ' SQLCODE ' SQLCODE
+               ELSE
+                   PERFORM WRITE-LOG
+               END-IF
+           END-IF.
+
+       PROCESS-REACTIVATE.
+      *    Clears a prior deactivation so the employee is picked up
+      *    by PAYROLL again - no other fields change.
+           PERFORM SELECT-BEFORE-IMAGE.
+           IF WS-BEFORE-NOT-FOUND
+               DISPLAY 'EMPMAINT: REACTIVATE SKIPPED - EMPLOYEE-ID '
+                   TXN-EMPLOYEE-ID ' NOT ON FILE'
+           ELSE
+               MOVE BEFORE-EMPLOYEE-REC TO AFTER-EMPLOYEE-REC
+               MOVE ZERO                TO EMPLOYEE-TERM-DATE OF
+                                              AFTER-EMPLOYEE-REC
+
+               EXEC SQL
+                   UPDATE EMPLOYEE-TABLE
+                      SET EMPLOYEE-TERM-DATE = 0
+                    WHERE EMPLOYEE-ID = :TXN-EMPLOYEE-ID
+               END-EXEC
+
+               IF SQLCODE NOT = 0
+                   DISPLAY 'EMPMAINT: REACTIVATE FAILED - EMPLOYEE-ID '
+                       TXN-EMPLOYEE-ID ' SQLCODE ' SQLCODE
+               ELSE
+                   PERFORM WRITE-LOG
+               END-IF
+           END-IF.
+
+       SELECT-BEFORE-IMAGE.
+           INITIALIZE BEFORE-EMPLOYEE-REC.
+           MOVE TXN-EMPLOYEE-ID TO EMPLOYEE-ID OF BEFORE-EMPLOYEE-REC.
+
+           EXEC SQL
+               SELECT EMPLOYEE-LASTNAME, EMPLOYEE-FIRSTNAME,
+                      EMPLOYEE-SALARY, EMPLOYEE-DEPARTMENT,
+                      EMPLOYEE-LEVEL, EMPLOYEE-HIRE-DATE,
+                      EMPLOYEE-TERM-DATE
+                 INTO :EMPLOYEE-LASTNAME OF BEFORE-EMPLOYEE-REC,
+                      :EMPLOYEE-FIRSTNAME OF BEFORE-EMPLOYEE-REC,
+                      :EMPLOYEE-SALARY OF BEFORE-EMPLOYEE-REC,
+                      :EMPLOYEE-DEPARTMENT OF BEFORE-EMPLOYEE-REC,
+                      :EMPLOYEE-LEVEL OF BEFORE-EMPLOYEE-REC,
+                      :EMPLOYEE-HIRE-DATE OF BEFORE-EMPLOYEE-REC,
+                      :EMPLOYEE-TERM-DATE OF BEFORE-EMPLOYEE-REC
+                 FROM EMPLOYEE-TABLE
+                WHERE EMPLOYEE-ID = :TXN-EMPLOYEE-ID
+           END-EXEC.
+
+           IF SQLCODE NOT = 0
+               SET WS-BEFORE-NOT-FOUND TO TRUE
+               DISPLAY 'EMPMAINT: EMPLOYEE-ID ' TXN-EMPLOYEE-ID
+                   ' NOT FOUND - SQLCODE ' SQLCODE
+           ELSE
+               SET WS-BEFORE-FOUND TO TRUE
+           END-IF.
+
+       WRITE-LOG.
+           MOVE TXN-TYPE TO LOG-TXN-TYPE.
+           MOVE TXN-EMPLOYEE-ID TO LOG-EMPLOYEE-ID.
+           MOVE EMPLOYEE-LASTNAME OF BEFORE-EMPLOYEE-REC
+             TO LOG-BEFORE-LASTNAME.
+           MOVE EMPLOYEE-FIRSTNAME OF BEFORE-EMPLOYEE-REC
+             TO LOG-BEFORE-FIRSTNAME.
+           MOVE EMPLOYEE-SALARY OF BEFORE-EMPLOYEE-REC
+             TO LOG-BEFORE-SALARY.
+           MOVE EMPLOYEE-DEPARTMENT OF BEFORE-EMPLOYEE-REC
+             TO LOG-BEFORE-DEPARTMENT.
+           MOVE EMPLOYEE-LEVEL OF BEFORE-EMPLOYEE-REC
+             TO LOG-BEFORE-LEVEL.
+           MOVE EMPLOYEE-TERM-DATE OF BEFORE-EMPLOYEE-REC
+             TO LOG-BEFORE-TERM-DATE.
+           MOVE EMPLOYEE-LASTNAME OF AFTER-EMPLOYEE-REC
+             TO LOG-AFTER-LASTNAME.
+           MOVE EMPLOYEE-FIRSTNAME OF AFTER-EMPLOYEE-REC
+             TO LOG-AFTER-FIRSTNAME.
+           MOVE EMPLOYEE-SALARY OF AFTER-EMPLOYEE-REC
+             TO LOG-AFTER-SALARY.
+           MOVE EMPLOYEE-DEPARTMENT OF AFTER-EMPLOYEE-REC
+             TO LOG-AFTER-DEPARTMENT.
+           MOVE EMPLOYEE-LEVEL OF AFTER-EMPLOYEE-REC
+             TO LOG-AFTER-LEVEL.
+           MOVE EMPLOYEE-TERM-DATE OF AFTER-EMPLOYEE-REC
+             TO LOG-AFTER-TERM-DATE.
+           WRITE EMPMAINT-LOG-REC.
