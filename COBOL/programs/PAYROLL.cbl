@@ -1,67 +1,432 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PAYROLL.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL. 
-           SELECT EMPLOYEE-IN
-           ASSIGN TO EMPLOYEE
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-FS1.
-
-           SELECT PAYROLL-OUT
-           ASSIGN TO PAYROLL
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-FS2.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD  EMPLOYEE-IN
-           RECORD CONTAINS 272 CHARACTERS.
-       01 EMPLOYEE-RECORD.
-           COPY EMPS-NO-01.
-       
-       FD  PAYROLL-OUT 
-           RECORD CONTAINS 282 CHARACTERS.
-       01 PAYROLL-RECORD.
-           COPY EMPS-NO-01.
-          05 MONTHLY-SALARY        PIC S9(7)V99 COMP-3.
-       
-       WORKING-STORAGE SECTION.
-       01 WS-VAR.
-          05 WS-FS1        PIC 9(02).
-          05 WS-FS2        PIC 9(02).
-          05 WS-EOF-SW     PIC X(01).
-             88 WS-EOF               VALUE 'Y'.
-             88 WS-NOT-EOF           VALUE 'N'.       
-
-       01 ANNUAL-SALARY     PIC S9(7)V99 COMP-3.
-
-       PROCEDURE DIVISION.
-       
-       OPEN-FILES.
-           OPEN INPUT EMPLOYEE-IN.
-           OPEN OUTPUT PAYROLL-OUT.
-       
-       READ-EMPLOYEE.
-           SET  WS-NOT-EOF      TO  TRUE.
-           PERFORM UNTIL WS-EOF
-                READ EMPLOYEE-IN 
-                         AT END SET WS-EOF TO TRUE
-                     NOT AT END
-                        MOVE CORRESPONDING EMPLOYEE-RECORD 
-                           TO PAYROLL-RECORD
-                        COMPUTE MONTHLY-SALARY =
-                          EMPLOYEE-SALARY OF PAYROLL-RECORD 
-                          / 12 
-                        WRITE PAYROLL-RECORD   
-                END-READ
-           END-PERFORM.
-       
-       CLOSE-FILES.
-           CLOSE EMPLOYEE-IN.
-           CLOSE PAYROLL-OUT.
-       
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-IN
+           ASSIGN TO WS-EMPLOYEE-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+           SELECT PAYROLL-OUT
+           ASSIGN TO WS-PAYROLL-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+
+           SELECT PAYROLL-REJECTS
+           ASSIGN TO REJECTS
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS3.
+
+           SELECT OPTIONAL PAYROLL-ADJ-IN
+           ASSIGN TO PAYADJ
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS4.
+
+           SELECT OPTIONAL PAYROLL-PERIOD-IN
+           ASSIGN TO PERIODPM
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS5.
+
+           SELECT YTD-MASTER
+           ASSIGN TO YTDMSTR
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS YTD-EMPLOYEE-ID
+           FILE STATUS IS WS-FS6.
+
+           SELECT AUDITLOG-OUT
+           ASSIGN TO AUDITLOG
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS7.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-IN
+           RECORD CONTAINS 272 CHARACTERS.
+       01 EMPLOYEE-RECORD.
+           COPY EMPS-NO-01.
+
+       FD  PAYROLL-OUT
+           RECORD CONTAINS 294 CHARACTERS.
+       01 PAYROLL-RECORD.
+           COPY EMPS-NO-01.
+          05 MONTHLY-SALARY        PIC S9(7)V99 COMP-3.
+          05 OVERTIME-AMOUNT       PIC S9(5)V99 COMP-3.
+          05 BONUS-AMOUNT          PIC S9(5)V99 COMP-3.
+          05 DEDUCTION-AMOUNT      PIC S9(5)V99 COMP-3.
+          05 NET-PAY               PIC S9(7)V99 COMP-3.
+
+       FD  PAYROLL-ADJ-IN
+           RECORD CONTAINS 27 CHARACTERS.
+       01 PAYROLL-ADJ-REC.
+          05 ADJ-EMPLOYEE-ID       PIC 9(6).
+          05 ADJ-OVERTIME-AMOUNT   PIC S9(5)V99.
+          05 ADJ-BONUS-AMOUNT      PIC S9(5)V99.
+          05 ADJ-DEDUCTION-AMOUNT  PIC S9(5)V99.
+
+       FD  PAYROLL-PERIOD-IN
+           RECORD CONTAINS 22 CHARACTERS.
+       01 PAYROLL-PERIOD-REC.
+          05 PERIOD-START-DATE     PIC 9(8).
+          05 PERIOD-END-DATE       PIC 9(8).
+          05 PERIOD-ID             PIC X(6).
+
+       FD  PAYROLL-REJECTS
+           RECORD CONTAINS 304 CHARACTERS.
+       01 PAYROLL-REJECT-REC.
+           COPY EMPS-NO-01.
+          05 REJECT-REASON-CODE    PIC X(02).
+          05 REJECT-REASON-TEXT    PIC X(30).
+
+       FD  YTD-MASTER
+           RECORD CONTAINS 40 CHARACTERS.
+       01 YTD-MASTER-REC.
+          05 YTD-EMPLOYEE-ID       PIC 9(6).
+          05 YTD-YEAR              PIC 9(4).
+          05 YTD-GROSS-PAY         PIC S9(9)V99 COMP-3.
+          05 YTD-OVERTIME-TOTAL    PIC S9(9)V99 COMP-3.
+          05 YTD-BONUS-TOTAL       PIC S9(9)V99 COMP-3.
+          05 YTD-DEDUCTION-TOTAL   PIC S9(9)V99 COMP-3.
+          05 YTD-NET-PAY-TOTAL     PIC S9(9)V99 COMP-3.
+
+       FD  AUDITLOG-OUT
+           RECORD CONTAINS 50 CHARACTERS.
+       01 AUDITLOG-REC.
+           COPY AUDITLOG-CPY.
+
+       WORKING-STORAGE SECTION.
+       01 WS-VAR.
+          05 WS-FS1        PIC 9(02).
+          05 WS-FS2        PIC 9(02).
+          05 WS-FS3        PIC 9(02).
+          05 WS-FS4        PIC 9(02).
+          05 WS-FS5        PIC 9(02).
+          05 WS-FS6        PIC X(02).
+          05 WS-FS7        PIC X(02).
+          05 WS-EOF-SW     PIC X(01).
+             88 WS-EOF               VALUE 'Y'.
+             88 WS-NOT-EOF           VALUE 'N'.
+          05 WS-ADJ-EOF-SW PIC X(01).
+             88 WS-ADJ-EOF           VALUE 'Y'.
+             88 WS-ADJ-NOT-EOF       VALUE 'N'.
+
+       01 ANNUAL-SALARY     PIC S9(7)V99 COMP-3.
+
+       01 WS-REJECT-VARS.
+          05 WS-REJECT-CODE        PIC X(02).
+          05 WS-REJECT-TEXT        PIC X(30).
+
+      *    Per-employee overtime/bonus/deduction adjustments, loaded
+      *    from PAYROLL-ADJ-IN once at start and looked up by
+      *    EMPLOYEE-ID while building each PAYROLL-RECORD.
+       01 WS-ADJ-COUNT              PIC 9(4) VALUE ZERO.
+       01 WS-ADJ-TABLE.
+          05 WS-ADJ-ENTRY OCCURS 2000 TIMES INDEXED BY WS-ADJ-IDX.
+             10 WS-ADJ-EMPLOYEE-ID      PIC 9(6).
+             10 WS-ADJ-OVERTIME-AMOUNT  PIC S9(5)V99 COMP-3.
+             10 WS-ADJ-BONUS-AMOUNT     PIC S9(5)V99 COMP-3.
+             10 WS-ADJ-DEDUCTION-AMOUNT PIC S9(5)V99 COMP-3.
+
+       01 WS-ADJ-FOUND-SW           PIC X(01).
+          88 WS-ADJ-FOUND                  VALUE 'Y'.
+          88 WS-ADJ-NOT-FOUND              VALUE 'N'.
+
+      *    Current pay period, used to prorate MONTHLY-SALARY for
+      *    employees hired or terminated mid-period.  Defaults to the
+      *    current calendar month on a 30-day-month convention when no
+      *    PAYROLL-PERIOD-IN parameter record is supplied.
+       01 WS-PERIOD-VARS.
+          05 WS-PERIOD-START        PIC 9(8).
+          05 WS-PERIOD-END          PIC 9(8).
+          05 WS-CURRENT-YYYYMM      PIC 9(6).
+          05 WS-CURRENT-YEAR        PIC 9(4).
+          05 WS-PERIOD-ID           PIC X(6) VALUE SPACES.
+
+      *    EMPLOYEE/PAYROLL file names, period-qualified only when
+      *    WS-PERIOD-ID is supplied via PAYROLL-PERIOD-IN - blank
+      *    keeps reading/writing the plain EMPLOYEE/PAYROLL files
+      *    exactly as before so the current period's run is
+      *    unaffected, while a supplied period re-runs that past
+      *    period's extract/calculation against its own named files
+      *    instead of clobbering the current one.
+       01 WS-EMPLOYEE-FILENAME      PIC X(20) VALUE 'EMPLOYEE'.
+       01 WS-PAYROLL-FILENAME       PIC X(20) VALUE 'PAYROLL'.
+
+       01 WS-YTD-FOUND-SW           PIC X(01).
+          88 WS-YTD-FOUND                  VALUE 'Y'.
+          88 WS-YTD-NOT-FOUND              VALUE 'N'.
+
+       01 WS-PRORATE-VARS.
+          05 WS-HIRE-DATE           PIC 9(8).
+          05 WS-TERM-DATE           PIC 9(8).
+          05 WS-EFF-START-DAY       PIC 9(2).
+          05 WS-EFF-END-DAY         PIC 9(2).
+          05 WS-DAYS-WORKED         PIC S9(3).
+
+      *    Input/output counts for the shared AUDITLOG record written
+      *    at CLOSE-FILES.
+       01 WS-AUDIT-VARS.
+          05 WS-INPUT-COUNT         PIC 9(8) VALUE ZERO.
+          05 WS-OUTPUT-COUNT        PIC 9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       OPEN-FILES.
+           PERFORM LOAD-PERIOD-DATES.
+           PERFORM BUILD-PERIOD-FILENAMES.
+           OPEN INPUT EMPLOYEE-IN.
+           OPEN OUTPUT PAYROLL-OUT.
+           OPEN OUTPUT PAYROLL-REJECTS.
+           PERFORM LOAD-ADJUSTMENTS.
+           PERFORM OPEN-YTD-MASTER.
+           PERFORM OPEN-AUDITLOG.
+           PERFORM READ-EMPLOYEE.
+
+       CLOSE-FILES.
+           CLOSE EMPLOYEE-IN.
+           CLOSE PAYROLL-OUT.
+           CLOSE PAYROLL-REJECTS.
+           CLOSE YTD-MASTER.
+
+           PERFORM WRITE-AUDIT-RECORD.
+           CLOSE AUDITLOG-OUT.
+
+           STOP RUN.
+
+       LOAD-PERIOD-DATES.
+           OPEN INPUT PAYROLL-PERIOD-IN.
+           IF WS-FS5 = '00'
+               READ PAYROLL-PERIOD-IN
+                   NOT AT END
+                       MOVE PERIOD-START-DATE TO WS-PERIOD-START
+                       MOVE PERIOD-END-DATE TO WS-PERIOD-END
+                       MOVE PERIOD-ID TO WS-PERIOD-ID
+               END-READ
+               CLOSE PAYROLL-PERIOD-IN
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:6) TO WS-CURRENT-YYYYMM
+               COMPUTE WS-PERIOD-START = WS-CURRENT-YYYYMM * 100 + 1
+               COMPUTE WS-PERIOD-END = WS-CURRENT-YYYYMM * 100 + 30
+           END-IF.
+           COMPUTE WS-CURRENT-YEAR = WS-PERIOD-START / 10000.
+
+       BUILD-PERIOD-FILENAMES.
+           IF WS-PERIOD-ID = SPACES
+               MOVE 'EMPLOYEE' TO WS-EMPLOYEE-FILENAME
+               MOVE 'PAYROLL' TO WS-PAYROLL-FILENAME
+           ELSE
+               STRING 'EMPLOYEE.' DELIMITED BY SIZE
+                      WS-PERIOD-ID DELIMITED BY SIZE
+                 INTO WS-EMPLOYEE-FILENAME
+               STRING 'PAYROLL.' DELIMITED BY SIZE
+                      WS-PERIOD-ID DELIMITED BY SIZE
+                 INTO WS-PAYROLL-FILENAME
+           END-IF.
+
+       OPEN-YTD-MASTER.
+      *    Indexed YTD master, created on first run; accumulates
+      *    gross/overtime/bonus/deduction/net totals per EMPLOYEE-ID
+      *    across periods and resets when the pay period rolls into a
+      *    new year.
+           OPEN I-O YTD-MASTER.
+           IF WS-FS6 = '35'
+               OPEN OUTPUT YTD-MASTER
+               CLOSE YTD-MASTER
+               OPEN I-O YTD-MASTER
+           END-IF.
+
+       LOAD-ADJUSTMENTS.
+           OPEN INPUT PAYROLL-ADJ-IN.
+           SET WS-ADJ-NOT-EOF TO TRUE.
+           PERFORM UNTIL WS-ADJ-EOF
+                READ PAYROLL-ADJ-IN
+                         AT END SET WS-ADJ-EOF TO TRUE
+                     NOT AT END
+                        IF WS-ADJ-COUNT < 2000
+                           ADD 1 TO WS-ADJ-COUNT
+                           SET WS-ADJ-IDX TO WS-ADJ-COUNT
+                           MOVE ADJ-EMPLOYEE-ID
+                             TO WS-ADJ-EMPLOYEE-ID (WS-ADJ-IDX)
+                           MOVE ADJ-OVERTIME-AMOUNT
+                             TO WS-ADJ-OVERTIME-AMOUNT (WS-ADJ-IDX)
+                           MOVE ADJ-BONUS-AMOUNT
+                             TO WS-ADJ-BONUS-AMOUNT (WS-ADJ-IDX)
+                           MOVE ADJ-DEDUCTION-AMOUNT
+                             TO WS-ADJ-DEDUCTION-AMOUNT (WS-ADJ-IDX)
+                        ELSE
+                           DISPLAY 'PAYROLL: ADJUSTMENT TABLE FULL - '
+                               'EMPLOYEE-ID ' ADJ-EMPLOYEE-ID
+                               ' OMITTED'
+                        END-IF
+                END-READ
+           END-PERFORM.
+           CLOSE PAYROLL-ADJ-IN.
+
+       READ-EMPLOYEE.
+           SET  WS-NOT-EOF      TO  TRUE.
+           PERFORM UNTIL WS-EOF
+                READ EMPLOYEE-IN
+                         AT END SET WS-EOF TO TRUE
+                     NOT AT END
+                        IF EMPLOYEE-REC-TYPE OF EMPLOYEE-RECORD = 'D'
+                           ADD 1 TO WS-INPUT-COUNT
+                           PERFORM VALIDATE-SALARY
+                           IF WS-REJECT-CODE = SPACES
+                              MOVE CORRESPONDING EMPLOYEE-RECORD
+                                 TO PAYROLL-RECORD
+                              PERFORM PRORATE-SALARY
+                              PERFORM LOOKUP-ADJUSTMENT
+                              COMPUTE NET-PAY =
+                                MONTHLY-SALARY + OVERTIME-AMOUNT
+                                + BONUS-AMOUNT - DEDUCTION-AMOUNT
+                              WRITE PAYROLL-RECORD
+                              ADD 1 TO WS-OUTPUT-COUNT
+                              PERFORM UPDATE-YTD-MASTER
+                           ELSE
+                              PERFORM WRITE-REJECT
+                           END-IF
+                        END-IF
+                END-READ
+           END-PERFORM.
+
+       LOOKUP-ADJUSTMENT.
+           MOVE ZERO TO OVERTIME-AMOUNT.
+           MOVE ZERO TO BONUS-AMOUNT.
+           MOVE ZERO TO DEDUCTION-AMOUNT.
+           SET WS-ADJ-NOT-FOUND TO TRUE.
+           SET WS-ADJ-IDX TO 1.
+           PERFORM VARYING WS-ADJ-IDX FROM 1 BY 1
+                   UNTIL WS-ADJ-IDX > WS-ADJ-COUNT
+                      OR WS-ADJ-FOUND
+                IF WS-ADJ-EMPLOYEE-ID (WS-ADJ-IDX) =
+                      EMPLOYEE-ID OF PAYROLL-RECORD
+                   MOVE WS-ADJ-OVERTIME-AMOUNT (WS-ADJ-IDX)
+                     TO OVERTIME-AMOUNT
+                   MOVE WS-ADJ-BONUS-AMOUNT (WS-ADJ-IDX)
+                     TO BONUS-AMOUNT
+                   MOVE WS-ADJ-DEDUCTION-AMOUNT (WS-ADJ-IDX)
+                     TO DEDUCTION-AMOUNT
+                   SET WS-ADJ-FOUND TO TRUE
+                END-IF
+           END-PERFORM.
+
+       VALIDATE-SALARY.
+           MOVE SPACES TO WS-REJECT-CODE.
+           MOVE SPACES TO WS-REJECT-TEXT.
+           IF EMPLOYEE-SALARY OF EMPLOYEE-RECORD NOT NUMERIC
+               MOVE 'R1' TO WS-REJECT-CODE
+               MOVE 'NON-NUMERIC SALARY' TO WS-REJECT-TEXT
+           ELSE
+               IF EMPLOYEE-SALARY OF EMPLOYEE-RECORD <= 0
+                   MOVE 'R2' TO WS-REJECT-CODE
+                   MOVE 'ZERO OR NEGATIVE SALARY' TO WS-REJECT-TEXT
+               ELSE
+                   IF EMPLOYEE-TERM-DATE OF EMPLOYEE-RECORD > 0
+                         AND EMPLOYEE-TERM-DATE OF EMPLOYEE-RECORD
+                               < WS-PERIOD-START
+                       MOVE 'R3' TO WS-REJECT-CODE
+                       MOVE 'TERMINATED PRIOR TO PERIOD'
+                         TO WS-REJECT-TEXT
+                   ELSE
+                       IF EMPLOYEE-HIRE-DATE OF EMPLOYEE-RECORD
+                             > WS-PERIOD-END
+                           MOVE 'R4' TO WS-REJECT-CODE
+                           MOVE 'NOT YET HIRED THIS PERIOD'
+                             TO WS-REJECT-TEXT
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       PRORATE-SALARY.
+      *    Full period unless the hire/term date falls inside it, in
+      *    which case only the days actually worked (30-day-month
+      *    convention) are paid.
+           MOVE EMPLOYEE-HIRE-DATE OF EMPLOYEE-RECORD TO WS-HIRE-DATE.
+           MOVE EMPLOYEE-TERM-DATE OF EMPLOYEE-RECORD TO WS-TERM-DATE.
+           MOVE 1 TO WS-EFF-START-DAY.
+           MOVE 30 TO WS-EFF-END-DAY.
+           IF WS-HIRE-DATE > 0
+               AND WS-HIRE-DATE >= WS-PERIOD-START
+               AND WS-HIRE-DATE <= WS-PERIOD-END
+               COMPUTE WS-EFF-START-DAY =
+                   FUNCTION MOD(WS-HIRE-DATE, 100)
+           END-IF.
+           IF WS-TERM-DATE > 0
+               AND WS-TERM-DATE >= WS-PERIOD-START
+               AND WS-TERM-DATE <= WS-PERIOD-END
+               COMPUTE WS-EFF-END-DAY =
+                   FUNCTION MOD(WS-TERM-DATE, 100)
+           END-IF.
+           COMPUTE WS-DAYS-WORKED =
+               WS-EFF-END-DAY - WS-EFF-START-DAY + 1.
+           IF WS-DAYS-WORKED < 0
+               MOVE 0 TO WS-DAYS-WORKED
+           END-IF.
+           IF WS-DAYS-WORKED > 30
+               MOVE 30 TO WS-DAYS-WORKED
+           END-IF.
+           COMPUTE MONTHLY-SALARY =
+               (EMPLOYEE-SALARY OF PAYROLL-RECORD / 12)
+               * WS-DAYS-WORKED / 30.
+
+       WRITE-REJECT.
+           MOVE EMPLOYEE-RECORD TO PAYROLL-REJECT-REC.
+           MOVE WS-REJECT-CODE TO REJECT-REASON-CODE.
+           MOVE WS-REJECT-TEXT TO REJECT-REASON-TEXT.
+           WRITE PAYROLL-REJECT-REC.
+
+       UPDATE-YTD-MASTER.
+           MOVE EMPLOYEE-ID OF PAYROLL-RECORD TO YTD-EMPLOYEE-ID.
+           SET WS-YTD-NOT-FOUND TO TRUE.
+           READ YTD-MASTER
+               INVALID KEY
+                   INITIALIZE YTD-MASTER-REC
+                   MOVE EMPLOYEE-ID OF PAYROLL-RECORD
+                     TO YTD-EMPLOYEE-ID
+               NOT INVALID KEY
+                   SET WS-YTD-FOUND TO TRUE
+           END-READ.
+           IF YTD-YEAR NOT = WS-CURRENT-YEAR
+               MOVE ZERO TO YTD-GROSS-PAY
+               MOVE ZERO TO YTD-OVERTIME-TOTAL
+               MOVE ZERO TO YTD-BONUS-TOTAL
+               MOVE ZERO TO YTD-DEDUCTION-TOTAL
+               MOVE ZERO TO YTD-NET-PAY-TOTAL
+               MOVE WS-CURRENT-YEAR TO YTD-YEAR
+           END-IF.
+           ADD MONTHLY-SALARY TO YTD-GROSS-PAY.
+           ADD OVERTIME-AMOUNT TO YTD-OVERTIME-TOTAL.
+           ADD BONUS-AMOUNT TO YTD-BONUS-TOTAL.
+           ADD DEDUCTION-AMOUNT TO YTD-DEDUCTION-TOTAL.
+           ADD NET-PAY TO YTD-NET-PAY-TOTAL.
+           IF WS-YTD-FOUND
+               REWRITE YTD-MASTER-REC
+           ELSE
+               WRITE YTD-MASTER-REC
+           END-IF.
+
+       OPEN-AUDITLOG.
+      *    Shared audit trail across RDEMPS/PAYROLL/LISTROLL - append
+      *    if it already exists, create it on the very first run.
+           OPEN EXTEND AUDITLOG-OUT.
+           IF WS-FS7 = '05' OR WS-FS7 = '35'
+               OPEN OUTPUT AUDITLOG-OUT
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+           MOVE 'PAYROLL' TO AUDIT-PROGRAM-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUDIT-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO AUDIT-RUN-TIME.
+           MOVE WS-INPUT-COUNT TO AUDIT-INPUT-COUNT.
+           MOVE WS-OUTPUT-COUNT TO AUDIT-OUTPUT-COUNT.
+           SET AUDIT-NORMAL-EOF TO TRUE.
+           WRITE AUDITLOG-REC.
