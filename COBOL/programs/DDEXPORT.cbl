@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DDEXPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-IN
+           ASSIGN TO PAYROLL
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS1.
+
+           SELECT OPTIONAL DDEXPORT-BANK-IN
+           ASSIGN TO BANKACCT
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS2.
+
+           SELECT DDEXPORT-OUT
+           ASSIGN TO ACHFILE
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FS3.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-IN
+           RECORD CONTAINS 294 CHARACTERS.
+       01 PAYROLL-RECORD.
+           COPY EMPS-NO-01.
+          05 MONTHLY-SALARY        PIC S9(7)V99 COMP-3.
+          05 OVERTIME-AMOUNT       PIC S9(5)V99 COMP-3.
+          05 BONUS-AMOUNT          PIC S9(5)V99 COMP-3.
+          05 DEDUCTION-AMOUNT      PIC S9(5)V99 COMP-3.
+          05 NET-PAY               PIC S9(7)V99 COMP-3.
+
+       FD  DDEXPORT-BANK-IN
+           RECORD CONTAINS 33 CHARACTERS.
+       01 DDEXPORT-BANK-REC.
+          05 BANK-EMPLOYEE-ID      PIC 9(6).
+          05 BANK-ROUTING-NUMBER   PIC X(9).
+          05 BANK-ACCOUNT-NUMBER   PIC X(17).
+          05 BANK-ACCOUNT-TYPE     PIC X(1).
+
+       FD  DDEXPORT-OUT
+           RECORD CONTAINS 100 CHARACTERS.
+       01 DDEXPORT-OUT-REC         PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-VAR.
+          05 WS-FS1        PIC 9(02).
+          05 WS-FS2        PIC 9(02).
+          05 WS-FS3        PIC 9(02).
+          05 WS-EOF-SW     PIC X(01).
+             88 WS-EOF               VALUE 'Y'.
+             88 WS-NOT-EOF           VALUE 'N'.
+          05 WS-BANK-EOF-SW PIC X(01).
+             88 WS-BANK-EOF          VALUE 'Y'.
+             88 WS-BANK-NOT-EOF      VALUE 'N'.
+
+      *    Bank account lookup table, loaded once from the optional
+      *    DDEXPORT-BANK-IN companion file and searched by
+      *    EMPLOYEE-ID for each payroll record, the same pattern
+      *    PAYROLL uses to load PAYROLL-ADJ-IN.
+       01 WS-BANK-COUNT             PIC 9(4) VALUE ZERO.
+       01 WS-BANK-TABLE.
+          05 WS-BANK-ENTRY OCCURS 2000 TIMES INDEXED BY WS-BANK-IDX.
+             10 WS-BANK-EMPLOYEE-ID     PIC 9(6).
+             10 WS-BANK-ROUTING-NUMBER  PIC X(9).
+             10 WS-BANK-ACCOUNT-NUMBER  PIC X(17).
+             10 WS-BANK-ACCOUNT-TYPE    PIC X(1).
+
+       01 WS-BANK-FOUND-SW          PIC X(01).
+          88 WS-BANK-FOUND                 VALUE 'Y'.
+          88 WS-BANK-NOT-FOUND             VALUE 'N'.
+
+       01 WS-BATCH-TOTALS.
+          05 WS-ENTRY-COUNT         PIC 9(8) VALUE ZERO.
+          05 WS-TOTAL-AMOUNT        PIC S9(9)V99 COMP-3 VALUE ZERO.
+
+       01 WS-FILE-CREATION-DATE     PIC 9(8).
+
+       01 WS-HEADER-REC.
+          05 HEADER-REC-TYPE        PIC X(1) VALUE '1'.
+          05 HEADER-CREATION-DATE   PIC 9(8).
+          05 HEADER-COMPANY-NAME    PIC X(16) VALUE 'PAYROLL COMPANY'.
+          05 FILLER                 PIC X(75).
+
+       01 WS-DETAIL-REC.
+          05 DETAIL-REC-TYPE        PIC X(1) VALUE '6'.
+          05 DETAIL-EMPLOYEE-ID     PIC 9(6).
+          05 DETAIL-ROUTING-NUMBER  PIC X(9).
+          05 DETAIL-ACCOUNT-NUMBER  PIC X(17).
+          05 DETAIL-ACCOUNT-TYPE    PIC X(1).
+          05 DETAIL-LASTNAME        PIC X(20).
+          05 DETAIL-FIRSTNAME       PIC X(20).
+          05 DETAIL-DEPOSIT-AMOUNT  PIC S9(7)V99.
+          05 FILLER                 PIC X(17).
+
+       01 WS-TRAILER-REC.
+          05 TRAILER-REC-TYPE       PIC X(1) VALUE '8'.
+          05 TRAILER-ENTRY-COUNT    PIC 9(8).
+          05 TRAILER-TOTAL-AMOUNT   PIC S9(9)V99.
+          05 FILLER                 PIC X(80).
+
+       PROCEDURE DIVISION.
+
+       OPEN-FILES.
+           OPEN INPUT PAYROLL-IN.
+           OPEN OUTPUT DDEXPORT-OUT.
+           PERFORM LOAD-BANK-ACCOUNTS.
+           PERFORM WRITE-HEADER.
+           SET WS-NOT-EOF TO TRUE.
+           PERFORM READ-PAYROLL UNTIL WS-EOF.
+
+       CLOSE-FILES.
+           MOVE WS-ENTRY-COUNT TO TRAILER-ENTRY-COUNT.
+           MOVE WS-TOTAL-AMOUNT TO TRAILER-TOTAL-AMOUNT.
+           WRITE DDEXPORT-OUT-REC FROM WS-TRAILER-REC.
+           CLOSE PAYROLL-IN.
+           CLOSE DDEXPORT-OUT.
+
+           STOP RUN.
+
+       LOAD-BANK-ACCOUNTS.
+           OPEN INPUT DDEXPORT-BANK-IN.
+           SET WS-BANK-NOT-EOF TO TRUE.
+           PERFORM UNTIL WS-BANK-EOF
+                READ DDEXPORT-BANK-IN
+                         AT END SET WS-BANK-EOF TO TRUE
+                     NOT AT END
+                        IF WS-BANK-COUNT < 2000
+                           ADD 1 TO WS-BANK-COUNT
+                           SET WS-BANK-IDX TO WS-BANK-COUNT
+                           MOVE BANK-EMPLOYEE-ID
+                             TO WS-BANK-EMPLOYEE-ID (WS-BANK-IDX)
+                           MOVE BANK-ROUTING-NUMBER
+                             TO WS-BANK-ROUTING-NUMBER (WS-BANK-IDX)
+                           MOVE BANK-ACCOUNT-NUMBER
+                             TO WS-BANK-ACCOUNT-NUMBER (WS-BANK-IDX)
+                           MOVE BANK-ACCOUNT-TYPE
+                             TO WS-BANK-ACCOUNT-TYPE (WS-BANK-IDX)
+                        ELSE
+                           DISPLAY 'DDEXPORT: BANK ACCOUNT TABLE FULL '
+                               '- EMPLOYEE-ID ' BANK-EMPLOYEE-ID
+                               ' OMITTED'
+                        END-IF
+                END-READ
+           END-PERFORM.
+           CLOSE DDEXPORT-BANK-IN.
+
+       WRITE-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-FILE-CREATION-DATE.
+           MOVE WS-FILE-CREATION-DATE TO HEADER-CREATION-DATE.
+           WRITE DDEXPORT-OUT-REC FROM WS-HEADER-REC.
+
+       READ-PAYROLL.
+           READ PAYROLL-IN
+                    AT END SET WS-EOF TO TRUE
+                NOT AT END
+                   PERFORM LOOKUP-BANK-ACCOUNT
+                   IF WS-BANK-FOUND
+                       PERFORM WRITE-DETAIL
+                   ELSE
+                       DISPLAY 'DDEXPORT: NO BANK ACCOUNT FOR '
+                           'EMPLOYEE ' EMPLOYEE-ID OF PAYROLL-RECORD
+                           ' - SKIPPED'
+                   END-IF
+           END-READ.
+
+       LOOKUP-BANK-ACCOUNT.
+           SET WS-BANK-NOT-FOUND TO TRUE.
+           SET WS-BANK-IDX TO 1.
+           PERFORM VARYING WS-BANK-IDX FROM 1 BY 1
+                   UNTIL WS-BANK-IDX > WS-BANK-COUNT
+                      OR WS-BANK-FOUND
+                IF WS-BANK-EMPLOYEE-ID (WS-BANK-IDX) =
+                      EMPLOYEE-ID OF PAYROLL-RECORD
+                   SET WS-BANK-FOUND TO TRUE
+                END-IF
+           END-PERFORM.
+
+       WRITE-DETAIL.
+           MOVE EMPLOYEE-ID OF PAYROLL-RECORD TO DETAIL-EMPLOYEE-ID.
+           MOVE WS-BANK-ROUTING-NUMBER (WS-BANK-IDX)
+             TO DETAIL-ROUTING-NUMBER.
+           MOVE WS-BANK-ACCOUNT-NUMBER (WS-BANK-IDX)
+             TO DETAIL-ACCOUNT-NUMBER.
+           MOVE WS-BANK-ACCOUNT-TYPE (WS-BANK-IDX)
+             TO DETAIL-ACCOUNT-TYPE.
+           MOVE EMPLOYEE-LASTNAME OF PAYROLL-RECORD
+             TO DETAIL-LASTNAME.
+           MOVE EMPLOYEE-FIRSTNAME OF PAYROLL-RECORD
+             TO DETAIL-FIRSTNAME.
+           MOVE NET-PAY OF PAYROLL-RECORD TO DETAIL-DEPOSIT-AMOUNT.
+           WRITE DDEXPORT-OUT-REC FROM WS-DETAIL-REC.
+           ADD 1 TO WS-ENTRY-COUNT.
+           ADD NET-PAY OF PAYROLL-RECORD TO WS-TOTAL-AMOUNT.
